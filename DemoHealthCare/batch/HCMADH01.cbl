@@ -0,0 +1,243 @@
+      ******************************************************************
+      * IDENTIFICATION DIVISION                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCMADH01.
+       AUTHOR.        R S GUPTA.
+       INSTALLATION.  DEMOHEALTHCARE - PATIENT SERVICES.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * HCMADH01 - NIGHTLY MEDICATION-ADHERENCE EXCEPTION REPORT       *
+      *                                                                *
+      * Batch job run against the medication and visit history files  *
+      * HCIPDB01 maintains.  For every still-active prescription it    *
+      * looks for at least one recorded visit on or after the          *
+      * prescription's start date; an active medication with no such   *
+      * visit comes out as an exception line - the patient has never   *
+      * been seen to confirm the medication is being taken as          *
+      * prescribed.                                                     *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original program.                               *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEDICATION-FILE ASSIGN TO HCMEDS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MF-MED-KEY
+               FILE STATUS IS HC-MEDICATION-STATUS.
+
+           SELECT VISIT-FILE ASSIGN TO HCVISIT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VF-VISIT-KEY
+               FILE STATUS IS HC-VISIT-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO ADHEXCPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HC-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEDICATION-FILE.
+           COPY HCMEDREC.
+
+       FD  VISIT-FILE.
+           COPY HCVISREC.
+
+       FD  EXCEPTION-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HC-REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    FILE STATUS SWITCHES                                        *
+      *----------------------------------------------------------------*
+       01  HC-MEDICATION-STATUS          PIC X(02) VALUE '00'.
+           88 HC-MEDICATION-OK                     VALUE '00'.
+           88 HC-MEDICATION-EOF                    VALUE '10'.
+
+       01  HC-VISIT-STATUS               PIC X(02) VALUE '00'.
+           88 HC-VISIT-OK                          VALUE '00'.
+
+       01  HC-REPORT-STATUS              PIC X(02) VALUE '00'.
+           88 HC-REPORT-OK                         VALUE '00'.
+
+       01  HC-WORK-SWITCHES.
+           05 HC-MEDICATION-EOF-SW       PIC X(01) VALUE 'N'.
+              88 HC-NO-MORE-MEDICATIONS           VALUE 'Y'.
+           05 HC-VISIT-FOUND-SW          PIC X(01) VALUE 'N'.
+              88 HC-VISIT-FOUND                   VALUE 'Y'.
+           05 HC-VISIT-SEARCH-SW         PIC X(01) VALUE 'Y'.
+              88 HC-VISIT-SEARCH-CONTINUES        VALUE 'Y'.
+              88 HC-VISIT-SEARCH-ENDED            VALUE 'N'.
+
+       01  HC-REPORT-COUNTS.
+           05 HC-MEDICATIONS-CHECKED     PIC 9(06) VALUE 0.
+           05 HC-EXCEPTIONS-WRITTEN      PIC 9(06) VALUE 0.
+
+       01  HC-HEADING-LINE-1.
+           05 FILLER                     PIC X(40)
+              VALUE 'DEMOHEALTHCARE - MEDICATION ADHERENCE'.
+           05 FILLER                     PIC X(92) VALUE SPACES.
+
+       01  HC-HEADING-LINE-2.
+           05 FILLER                     PIC X(10) VALUE 'PATIENT ID'.
+           05 FILLER                     PIC X(04) VALUE SPACES.
+           05 FILLER                     PIC X(20)
+              VALUE 'PRESCRIPTION ID'.
+           05 FILLER                     PIC X(04) VALUE SPACES.
+           05 FILLER                     PIC X(50) VALUE 'DRUG NAME'.
+           05 FILLER                     PIC X(04) VALUE SPACES.
+           05 FILLER                     PIC X(10) VALUE 'START DATE'.
+           05 FILLER                     PIC X(30) VALUE SPACES.
+
+       01  HC-DETAIL-LINE.
+           05 HC-D-PATIENT-ID            PIC 9(10).
+           05 FILLER                     PIC X(04) VALUE SPACES.
+           05 HC-D-PRESCRIPTION-ID       PIC 9(10).
+           05 FILLER                     PIC X(14) VALUE SPACES.
+           05 HC-D-DRUG-NAME             PIC X(50).
+           05 FILLER                     PIC X(04) VALUE SPACES.
+           05 HC-D-START-DATE            PIC X(10).
+           05 FILLER                     PIC X(30) VALUE SPACES.
+
+       01  HC-SUMMARY-LINE.
+           05 FILLER                     PIC X(20)
+              VALUE 'MEDICATIONS CHECKED:'.
+           05 HC-S-CHECKED                PIC ZZZ,ZZ9.
+           05 FILLER                      PIC X(98) VALUE SPACES.
+
+       01  HC-SUMMARY-LINE-2.
+           05 FILLER                     PIC X(20)
+              VALUE 'EXCEPTIONS WRITTEN :'.
+           05 HC-S-EXCEPTIONS              PIC ZZZ,ZZ9.
+           05 FILLER                       PIC X(98) VALUE SPACES.
+
+      ******************************************************************
+      * PROCEDURE DIVISION                                             *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+           PERFORM 2000-PROCESS-MEDICATIONS
+                                        THRU 2000-EXIT
+               UNTIL HC-NO-MORE-MEDICATIONS
+           PERFORM 9000-TERMINATE      THRU 9000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  MEDICATION-FILE
+           OPEN INPUT  VISIT-FILE
+           OPEN OUTPUT EXCEPTION-REPORT
+           WRITE HC-REPORT-LINE FROM HC-HEADING-LINE-1
+           WRITE HC-REPORT-LINE FROM HC-HEADING-LINE-2
+           PERFORM 2900-READ-NEXT-MEDICATION THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-MEDICATIONS                                       *
+      *     For every active medication record, look for a visit on   *
+      *     or after the prescription's start date; no visit means an  *
+      *     exception line goes to the report.                         *
+      *----------------------------------------------------------------*
+       2000-PROCESS-MEDICATIONS.
+           ADD 1 TO HC-MEDICATIONS-CHECKED
+           IF MF-STATUS-ACTIVE
+               PERFORM 2100-SEARCH-FOR-VISIT THRU 2100-EXIT
+               IF NOT HC-VISIT-FOUND
+                   PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+               END-IF
+           END-IF
+           PERFORM 2900-READ-NEXT-MEDICATION THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-SEARCH-FOR-VISIT                                          *
+      *     Walks the patient's visit history looking for any visit   *
+      *     dated on or after the medication's start date.             *
+      *----------------------------------------------------------------*
+       2100-SEARCH-FOR-VISIT.
+           MOVE 'N' TO HC-VISIT-FOUND-SW
+           SET HC-VISIT-SEARCH-CONTINUES TO TRUE
+           MOVE MF-PATIENT-ID TO VF-PATIENT-ID
+           MOVE SPACES        TO VF-VISIT-DATE
+           MOVE SPACES        TO VF-VISIT-TIME
+           START VISIT-FILE KEY IS >= VF-VISIT-KEY
+           IF NOT HC-VISIT-OK
+               SET HC-VISIT-SEARCH-ENDED TO TRUE
+           END-IF
+           PERFORM 2110-CHECK-NEXT-VISIT THRU 2110-EXIT
+               UNTIL HC-VISIT-SEARCH-ENDED.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2110-CHECK-NEXT-VISIT                                          *
+      *----------------------------------------------------------------*
+       2110-CHECK-NEXT-VISIT.
+           READ VISIT-FILE NEXT RECORD
+           IF NOT HC-VISIT-OK
+               SET HC-VISIT-SEARCH-ENDED TO TRUE
+           ELSE
+               IF VF-PATIENT-ID NOT = MF-PATIENT-ID
+                   SET HC-VISIT-SEARCH-ENDED TO TRUE
+               ELSE
+                   IF VF-VISIT-DATE NOT < MF-START-DATE
+                       SET HC-VISIT-FOUND TO TRUE
+                       SET HC-VISIT-SEARCH-ENDED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-WRITE-EXCEPTION                                           *
+      *----------------------------------------------------------------*
+       2200-WRITE-EXCEPTION.
+           MOVE MF-PATIENT-ID      TO HC-D-PATIENT-ID
+           MOVE MF-PRESCRIPTION-ID TO HC-D-PRESCRIPTION-ID
+           MOVE MF-DRUG-NAME       TO HC-D-DRUG-NAME
+           MOVE MF-START-DATE      TO HC-D-START-DATE
+           WRITE HC-REPORT-LINE FROM HC-DETAIL-LINE
+           ADD 1 TO HC-EXCEPTIONS-WRITTEN.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2900-READ-NEXT-MEDICATION                                      *
+      *----------------------------------------------------------------*
+       2900-READ-NEXT-MEDICATION.
+           READ MEDICATION-FILE NEXT RECORD
+           IF NOT HC-MEDICATION-OK
+               MOVE 'Y' TO HC-MEDICATION-EOF-SW
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE HC-MEDICATIONS-CHECKED TO HC-S-CHECKED
+           MOVE HC-EXCEPTIONS-WRITTEN  TO HC-S-EXCEPTIONS
+           WRITE HC-REPORT-LINE FROM HC-SUMMARY-LINE
+           WRITE HC-REPORT-LINE FROM HC-SUMMARY-LINE-2
+           CLOSE MEDICATION-FILE
+           CLOSE VISIT-FILE
+           CLOSE EXCEPTION-REPORT.
+       9000-EXIT.
+           EXIT.
