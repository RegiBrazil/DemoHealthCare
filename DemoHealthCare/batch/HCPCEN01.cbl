@@ -0,0 +1,139 @@
+      ******************************************************************
+      * IDENTIFICATION DIVISION                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCPCEN01.
+       AUTHOR.        R S GUPTA.
+       INSTALLATION.  DEMOHEALTHCARE - PATIENT SERVICES.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * HCPCEN01 - DAILY PATIENT CENSUS EXTRACT                        *
+      *                                                                *
+      * Batch job run each night against the patient master file.     *
+      * Copies every patient's demographic and contact details to a    *
+      * fixed-format extract for the compliance/mailing feed, stamped  *
+      * with the run date.                                              *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original program.                               *
+      * 2026-08-08 RSG Added CF-INS-CARD-NUM to the extract record.    *
+      * 2026-08-08 RSG CF-EXTRACT-DATE is now built as YYYY-MM-DD,     *
+      *                matching CF-DOB and every other date field in  *
+      *                this system, instead of the raw YYYYMMDD       *
+      *                digits FUNCTION CURRENT-DATE returns.          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO PATIENT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PF-PATIENT-ID
+               FILE STATUS IS HC-PATIENT-STATUS.
+
+           SELECT CENSUS-EXTRACT ASSIGN TO HCCENSUS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HC-CENSUS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY HCPATREC.
+
+       FD  CENSUS-EXTRACT.
+           COPY HCCENREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    FILE STATUS SWITCHES                                        *
+      *----------------------------------------------------------------*
+       01  HC-PATIENT-STATUS             PIC X(02) VALUE '00'.
+           88 HC-PATIENT-OK                        VALUE '00'.
+           88 HC-PATIENT-EOF                       VALUE '10'.
+
+       01  HC-CENSUS-STATUS              PIC X(02) VALUE '00'.
+           88 HC-CENSUS-OK                         VALUE '00'.
+
+       01  HC-WORK-SWITCHES.
+           05 HC-PATIENT-EOF-SW          PIC X(01) VALUE 'N'.
+              88 HC-NO-MORE-PATIENTS               VALUE 'Y'.
+
+       01  HC-RUN-DATE-WORK.
+           05 HC-RUN-DATE                PIC X(08).
+           05 FILLER                     PIC X(14).
+
+       01  HC-RUN-DATE-EDIT               PIC X(10).
+
+       01  HC-EXTRACT-COUNT              PIC 9(06) VALUE 0.
+
+      ******************************************************************
+      * PROCEDURE DIVISION                                             *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+           PERFORM 2000-EXTRACT-PATIENT  THRU 2000-EXIT
+               UNTIL HC-NO-MORE-PATIENTS
+           PERFORM 9000-TERMINATE        THRU 9000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO HC-RUN-DATE-WORK
+           STRING HC-RUN-DATE (1:4) '-' HC-RUN-DATE (5:2) '-'
+                  HC-RUN-DATE (7:2)
+                  DELIMITED BY SIZE INTO HC-RUN-DATE-EDIT
+           OPEN INPUT  PATIENT-FILE
+           OPEN OUTPUT CENSUS-EXTRACT
+           PERFORM 2900-READ-NEXT-PATIENT THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-EXTRACT-PATIENT                                           *
+      *----------------------------------------------------------------*
+       2000-EXTRACT-PATIENT.
+           MOVE PF-PATIENT-ID       TO CF-PATIENT-ID
+           MOVE PF-INS-CARD-NUM     TO CF-INS-CARD-NUM
+           MOVE PF-FIRST-NAME       TO CF-FIRST-NAME
+           MOVE PF-LAST-NAME        TO CF-LAST-NAME
+           MOVE PF-DOB              TO CF-DOB
+           MOVE PF-ADDRESS          TO CF-ADDRESS
+           MOVE PF-CITY             TO CF-CITY
+           MOVE PF-POSTCODE         TO CF-POSTCODE
+           MOVE PF-PHONE-MOBILE     TO CF-PHONE-MOBILE
+           MOVE PF-EMAIL-ADDRESS    TO CF-EMAIL-ADDRESS
+           MOVE HC-RUN-DATE-EDIT    TO CF-EXTRACT-DATE
+           WRITE HC-CENSUS-RECORD
+           ADD 1 TO HC-EXTRACT-COUNT
+           PERFORM 2900-READ-NEXT-PATIENT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2900-READ-NEXT-PATIENT                                         *
+      *----------------------------------------------------------------*
+       2900-READ-NEXT-PATIENT.
+           READ PATIENT-FILE NEXT RECORD
+           IF NOT HC-PATIENT-OK
+               MOVE 'Y' TO HC-PATIENT-EOF-SW
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE PATIENT-FILE
+           CLOSE CENSUS-EXTRACT
+           DISPLAY 'HCPCEN01 - PATIENTS EXTRACTED: ' HC-EXTRACT-COUNT.
+       9000-EXIT.
+           EXIT.
