@@ -0,0 +1,226 @@
+      ******************************************************************
+      * IDENTIFICATION DIVISION                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCMTNR01.
+       AUTHOR.        R S GUPTA.
+       INSTALLATION.  DEMOHEALTHCARE - PATIENT SERVICES.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * HCMTNR01 - MEDITATION RELIEF/FREQUENCY TREND REPORT            *
+      *                                                                *
+      * Batch job run against the meditation session file HCIPDB01's   *
+      * 07IMTN request builds.  Reads a report-date-range parameter    *
+      * card from SYSIN (start date, end date, PIC X(10) each, in the  *
+      * same YYYY-MM-DD form the files already use) and, in patient/   *
+      * session-date order, lists every session within that window so  *
+      * a reviewer can see how a patient's reported relief and how-    *
+      * often-practiced answers have moved over time.                  *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original program.                               *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEDITATION-FILE ASSIGN TO HCMTNS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DF-MEDITATION-KEY
+               FILE STATUS IS HC-MEDITATION-STATUS.
+
+           SELECT TREND-REPORT ASSIGN TO HCMTNRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HC-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEDITATION-FILE.
+           COPY HCMTNREC.
+
+       FD  TREND-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HC-REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    REPORT DATE-RANGE PARAMETER CARD (FROM SYSIN)                *
+      *----------------------------------------------------------------*
+       01  HC-PARM-CARD.
+           05 HC-PARM-FROM-DATE          PIC X(10).
+           05 HC-PARM-TO-DATE            PIC X(10).
+
+      *----------------------------------------------------------------*
+      *    FILE STATUS SWITCHES                                        *
+      *----------------------------------------------------------------*
+       01  HC-MEDITATION-STATUS          PIC X(02) VALUE '00'.
+           88 HC-MEDITATION-OK                     VALUE '00'.
+           88 HC-MEDITATION-EOF                    VALUE '10'.
+
+       01  HC-REPORT-STATUS              PIC X(02) VALUE '00'.
+           88 HC-REPORT-OK                         VALUE '00'.
+
+       01  HC-WORK-SWITCHES.
+           05 HC-MEDITATION-EOF-SW       PIC X(01) VALUE 'N'.
+              88 HC-NO-MORE-SESSIONS               VALUE 'Y'.
+           05 HC-FIRST-PATIENT-SW        PIC X(01) VALUE 'Y'.
+              88 HC-FIRST-PATIENT                  VALUE 'Y'
+                                           FALSE IS 'N'.
+
+       01  HC-PREV-PATIENT-ID            PIC 9(10) VALUE 0.
+
+       01  HC-REPORT-COUNTS.
+           05 HC-PATIENT-SESSION-COUNT   PIC 9(06) VALUE 0.
+           05 HC-GRAND-TOTAL             PIC 9(06) VALUE 0.
+
+       01  HC-HEADING-LINE-1.
+           05 FILLER                     PIC X(38)
+              VALUE 'DEMOHEALTHCARE - MEDITATION TREND'.
+           05 FILLER                     PIC X(94) VALUE SPACES.
+
+       01  HC-PATIENT-BREAK-LINE.
+           05 FILLER                     PIC X(08) VALUE 'PATIENT '.
+           05 HC-B-PATIENT-ID            PIC 9(10).
+           05 FILLER                     PIC X(104) VALUE SPACES.
+
+       01  HC-DETAIL-LINE.
+           05 FILLER                     PIC X(04) VALUE SPACES.
+           05 HC-D-SESSION-DATE          PIC X(10).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 HC-D-MEDITATION-TYPE       PIC X(20).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 HC-D-RELIEF                PIC X(20).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 HC-D-HOW-OFTEN             PIC X(20).
+           05 FILLER                     PIC X(52) VALUE SPACES.
+
+       01  HC-PATIENT-TOTAL-LINE.
+           05 FILLER                     PIC X(08) VALUE SPACES.
+           05 FILLER                     PIC X(18)
+              VALUE 'SESSIONS IN RANGE:'.
+           05 HC-T-SESSION-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER                     PIC X(99) VALUE SPACES.
+
+       01  HC-GRAND-TOTAL-LINE.
+           05 FILLER                     PIC X(20)
+              VALUE 'TOTAL SESSIONS     :'.
+           05 HC-G-SESSION-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER                     PIC X(105) VALUE SPACES.
+
+      ******************************************************************
+      * PROCEDURE DIVISION                                             *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+           PERFORM 2000-PROCESS-SESSION  THRU 2000-EXIT
+               UNTIL HC-NO-MORE-SESSIONS
+           PERFORM 9000-TERMINATE        THRU 9000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT HC-PARM-CARD FROM SYSIN
+           OPEN INPUT  MEDITATION-FILE
+           OPEN OUTPUT TREND-REPORT
+           WRITE HC-REPORT-LINE FROM HC-HEADING-LINE-1
+           PERFORM 2900-READ-NEXT-SESSION THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-SESSION                                           *
+      *     Skips anything outside the requested date range; the file  *
+      *     is already in patient/session-date order so a patient      *
+      *     break is simply "the key changed".                         *
+      *----------------------------------------------------------------*
+       2000-PROCESS-SESSION.
+           IF DF-SESSION-DATE >= HC-PARM-FROM-DATE
+                   AND DF-SESSION-DATE <= HC-PARM-TO-DATE
+               PERFORM 2050-CHECK-PATIENT-BREAK THRU 2050-EXIT
+               PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+           END-IF
+           PERFORM 2900-READ-NEXT-SESSION THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2050-CHECK-PATIENT-BREAK                                       *
+      *----------------------------------------------------------------*
+       2050-CHECK-PATIENT-BREAK.
+           IF HC-FIRST-PATIENT
+                   OR DF-PATIENT-ID NOT = HC-PREV-PATIENT-ID
+               PERFORM 2100-PATIENT-BREAK THRU 2100-EXIT
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-PATIENT-BREAK                                             *
+      *----------------------------------------------------------------*
+       2100-PATIENT-BREAK.
+           IF NOT HC-FIRST-PATIENT
+               PERFORM 2150-WRITE-PATIENT-TOTAL THRU 2150-EXIT
+           END-IF
+           MOVE DF-PATIENT-ID TO HC-PREV-PATIENT-ID
+           MOVE DF-PATIENT-ID TO HC-B-PATIENT-ID
+           MOVE 0             TO HC-PATIENT-SESSION-COUNT
+           SET HC-FIRST-PATIENT TO FALSE
+           WRITE HC-REPORT-LINE FROM HC-PATIENT-BREAK-LINE.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2150-WRITE-PATIENT-TOTAL                                       *
+      *----------------------------------------------------------------*
+       2150-WRITE-PATIENT-TOTAL.
+           MOVE HC-PATIENT-SESSION-COUNT TO HC-T-SESSION-COUNT
+           WRITE HC-REPORT-LINE FROM HC-PATIENT-TOTAL-LINE.
+       2150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-WRITE-DETAIL                                              *
+      *----------------------------------------------------------------*
+       2200-WRITE-DETAIL.
+           MOVE DF-SESSION-DATE    TO HC-D-SESSION-DATE
+           MOVE DF-MEDITATION-TYPE TO HC-D-MEDITATION-TYPE
+           MOVE DF-RELIEF          TO HC-D-RELIEF
+           MOVE DF-HOW-OFTEN       TO HC-D-HOW-OFTEN
+           WRITE HC-REPORT-LINE FROM HC-DETAIL-LINE
+           ADD 1 TO HC-PATIENT-SESSION-COUNT
+           ADD 1 TO HC-GRAND-TOTAL.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2900-READ-NEXT-SESSION                                         *
+      *----------------------------------------------------------------*
+       2900-READ-NEXT-SESSION.
+           READ MEDITATION-FILE NEXT RECORD
+           IF NOT HC-MEDITATION-OK
+               MOVE 'Y' TO HC-MEDITATION-EOF-SW
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-TERMINATE                                                 *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           IF NOT HC-FIRST-PATIENT
+               PERFORM 2150-WRITE-PATIENT-TOTAL THRU 2150-EXIT
+           END-IF
+           MOVE HC-GRAND-TOTAL TO HC-G-SESSION-COUNT
+           WRITE HC-REPORT-LINE FROM HC-GRAND-TOTAL-LINE
+           CLOSE MEDITATION-FILE
+           CLOSE TREND-REPORT.
+       9000-EXIT.
+           EXIT.
