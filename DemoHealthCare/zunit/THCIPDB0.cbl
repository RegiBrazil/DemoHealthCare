@@ -2088,6 +2088,1847 @@
            EXIT.
        END PROGRAM TEST_TEST2.
       *+---------------------------------------------------------------+
+      *| TEST_TEST3                                                    |
+      *|     This program is for Test TEST3                            |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST_TEST3'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-NAME   PIC X(8)  VALUE 'HCIPDB01'.
+       01 AZ-ASSERT.
+         03 MESSAGE-LEN PIC S9(4) COMP-4 VALUE 24.
+         03 MESSAGE-TXT PIC X(254) VALUE 'HELLO FROM CICS CALLBACK'.
+       01  AZ-P1 PIC S9(9) COMP-4 VALUE 4.
+       01  AZ-P2 PIC S9(9) COMP-4 VALUE 2001.
+       01  AZ-P3 PIC X(3) VALUE 'AZU'.
+       01 AZ-TRACE.
+         03 TRACE-LEN       PIC S9(4) COMP-4 VALUE 5.
+         03 TRACE-TXT       PIC X(254) VALUE 'TRACE'.
+       01 BZUASSRT          PIC X(8) VALUE 'BZUASSRT'.
+       01 BZUTRACE          PIC X(8) VALUE 'BZUTRACE'.
+       01 ASSERT-ST.
+         03 ASSERT-RC PIC 9(9) BINARY VALUE 4.
+         03 ASSERT-TEXT PIC 9(4) BINARY VALUE 0.
+       01 AZ-TEST-NAME-LEN       PIC S9(9) COMP-5 EXTERNAL.
+       01 AZ-TEST-NAME           PIC X(254) EXTERNAL.
+       1 AZ-TEST-INPUT-VALUE.
+          3 ZUT-IN-00 PIC X(6) VALUE '03IUSR'.
+          3 ZUT-IN-01 PIC 9(10) VALUE 0000000005.
+          3 ZUT-IN-02 PIC X(10) VALUE 'TOMO1     '.
+          3 ZUT-IN-03 PIC X(14) VALUE 'PASSW0RD123456'.
+       1 AZ-TEST-EXPECTED-DATA-VALUE.
+          3 ZUTE00.
+             5 PIC X(6) DISPLAY VALUE '03IUSR'.
+          3 ZUTE01 PIC 9(2) VALUE 0.
+          3 ZUTE02 PIC 9(10) VALUE 0000000005.
+          3 ZUTE03.
+             5 PIC X(10) DISPLAY VALUE 'TOMO1     '.
+          3 ZUTE04.
+             5 PIC X(14) DISPLAY VALUE 'PASSW0RD123456'.
+          3 ZUTE05.
+             5 PIC X(4) DISPLAY VALUE 'OK00'.
+          3 ZUTE06.
+             5 PIC X(40) DISPLAY VALUE 'USER RECORD SAVED'.
+       1 AZ-COMPARE.
+         3 AZ-COMPARE-ITEM-NAME-PTR  POINTER.
+         3 AZ-COMPARE-ITEM-NAME-LEN  PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-VALUE-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-LEN PIC S9(9) COMP-5.
+       LOCAL-STORAGE SECTION.
+       1 AZ-COMPARE-ITEM-NAMES.
+         3 ZUTN00.
+            5 PIC X(20) DISPLAY VALUE 'CA-REQUEST-ID OF DFH'.
+            5 PIC X(8) DISPLAY VALUE 'COMMAREA'.
+         3 ZUTN01.
+            5 PIC X(20) DISPLAY VALUE 'CA-RETURN-CODE OF DF'.
+            5 PIC X(9) DISPLAY VALUE 'HCOMMAREA'.
+         3 ZUTN02.
+            5 PIC X(20) DISPLAY VALUE 'CA-PATIENT-ID OF DFH'.
+            5 PIC X(8) DISPLAY VALUE 'COMMAREA'.
+         3 ZUTN03.
+            5 PIC X(20) DISPLAY VALUE 'CA-USERNAME OF CA-PA'.
+            5 PIC X(20) DISPLAY VALUE 'TIENT-USER-REQUEST O'.
+            5 PIC X(13) DISPLAY VALUE 'F DFHCOMMAREA'.
+         3 ZUTN04.
+            5 PIC X(20) DISPLAY VALUE 'CA-USERPASSWORD OF C'.
+            5 PIC X(20) DISPLAY VALUE 'A-PATIENT-USER-REQUE'.
+            5 PIC X(17) DISPLAY VALUE 'ST OF DFHCOMMAREA'.
+         3 ZUTN05.
+            5 PIC X(20) DISPLAY VALUE 'CA-REASON-CODE OF CA'.
+            5 PIC X(20) DISPLAY VALUE '-PATIENT-USER-REQUES'.
+            5 PIC X(16) DISPLAY VALUE 'T OF DFHCOMMAREA'.
+         3 ZUTN06.
+            5 PIC X(20) DISPLAY VALUE 'CA-REASON-MESSAGE OF'.
+            5 PIC X(20) DISPLAY VALUE ' CA-PATIENT-USER-REQ'.
+            5 PIC X(19) DISPLAY VALUE 'UEST OF DFHCOMMAREA'.
+       1 AZ-COMPARE-WORK-ITEMS.
+          3 ZUTW00 PIC X(6) OCCURS 2.
+          3 ZUTW01 PIC 9(2) OCCURS 2.
+          3 ZUTW02 PIC 9(10) OCCURS 2.
+          3 ZUTW03 PIC X(10) OCCURS 2.
+          3 ZUTW04 PIC X(14) OCCURS 2.
+          3 ZUTW05 PIC X(4) OCCURS 2.
+          3 ZUTW06 PIC X(40) OCCURS 2.
+       LINKAGE SECTION.
+       01 AZ-TEST           PIC X(8).
+       01 AZ-COMPARE-ITEM-NAME      PIC X(254).
+       01 AZ-COMPARE-ITEM-VALUE     PIC X(254).
+       01 AZ-COMPARE-ITEM-EXP-VALUE PIC X(254).
+       1 DFHEIBLK.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       1 DFHCOMMAREA.
+         3 CA-REQUEST-ID PIC X(6).
+         3 CA-RETURN-CODE PIC 9(2).
+         3 CA-PATIENT-ID PIC 9(10).
+         3 CA-REQUEST-SPECIFIC PIC X(32482).
+         3 CA-PATIENT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-INS-CARD-NUM PIC X(10).
+         5 CA-FIRST-NAME PIC X(10).
+         5 CA-LAST-NAME PIC X(20).
+         5 CA-DOB PIC X(10).
+         5 CA-ADDRESS PIC X(20).
+         5 CA-CITY PIC X(20).
+         5 CA-POSTCODE PIC X(10).
+         5 CA-PHONE-MOBILE PIC X(20).
+         5 CA-EMAIL-ADDRESS PIC X(50).
+         5 CA-USERID PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32302).
+         3 CA-PATIENT-USER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-USERNAME PIC X(10).
+         5 CA-USERPASSWORD PIC X(14).
+         5 CA-PASSWORD-EXPIRY-DATE PIC X(10).
+         5 CA-FAILED-LOGON-COUNT PIC 9(02).
+         5 CA-ACCOUNT-LOCKED-SW PIC X(01).
+         5 CA-REASON-CODE PIC X(04).
+         5 CA-REASON-MESSAGE PIC X(40).
+         5 CA-ADDITIONAL-DATA PIC X(32401).
+         3 CA-MEDICATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-DRUG-NAME PIC X(50).
+         5 CA-STRENGTH PIC X(20).
+         5 CA-AMOUNT PIC 9(03).
+         5 CA-ROUTE PIC X(20).
+         5 CA-FREQUENCY PIC X(20).
+         5 CA-IDENTIFIER PIC X(20).
+         5 CA-BIOMED-TYPE PIC X(2).
+         5 CA-START-DATE PIC X(10).
+         5 CA-END-DATE PIC X(10).
+         5 CA-PRESCRIPTION-ID PIC 9(10).
+         5 CA-ADDITIONAL-DATA PIC X(32317).
+         3 CA-MEDITATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-MEDITATION-NAME PIC X(50).
+         5 CA-MEDITATION-TYPE PIC X(20).
+         5 CA-RELIEF PIC X(20).
+         5 CA-POSTURE PIC X(20).
+         5 CA-HOW-OFTEN PIC X(20).
+         5 CA-ADDITIONAL-DATA PIC X(32352).
+         3 CA-THRESHOLD-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-HR-THRESHOLD PIC X(10).
+         5 CA-BP-THRESHOLD PIC X(10).
+         5 CA-MS-THRESHOLD PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32452).
+         3 CA-VISIT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-VISIT-DATE PIC X(10).
+         5 CA-VISIT-TIME PIC X(10).
+         5 CA-HEART-RATE PIC X(10).
+         5 CA-BLOOD-PRESSURE PIC X(10).
+         5 CA-MENTAL-STATE PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32432).
+       PROCEDURE DIVISION USING AZ-TEST
+                      DFHEIBLK DFHCOMMAREA.
+      * START
+           DISPLAY 'TEST_TEST3 Started...'
+           CALL 'TESTNAME_LEN' USING AZ-TEST AZ-TEST-NAME-LEN.
+           MOVE AZ-TEST TO AZ-TEST-NAME.
+      * SET INPUT VALUE
+           MOVE ZUT-IN-00 TO CA-REQUEST-ID OF DFHCOMMAREA
+           MOVE ZUT-IN-01 TO CA-PATIENT-ID OF DFHCOMMAREA
+           MOVE ZUT-IN-02 TO CA-USERNAME
+           MOVE ZUT-IN-03 TO CA-USERPASSWORD
+      * CALL TEST PROGRAM
+           DISPLAY 'CALL HCIPDB01'
+           CALL PROGRAM-NAME
+           USING DFHEIBLK DFHCOMMAREA
+           .
+      * EVALUATE OUTPUT VALUE
+             IF CA-REQUEST-ID OF DFHCOMMAREA =
+           ZUTE00 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REQUEST-ID OF DFHCOMMAREA TO ZUTW00(1)
+               MOVE ZUTE00 TO ZUTW00(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN00
+               MOVE LENGTH OF ZUTN00 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW00(1)
+               MOVE 6 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW00(2)
+               MOVE 6 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-RETURN-CODE OF DFHCOMMAREA) IS NUMERIC)
+                 AND ((CA-RETURN-CODE OF DFHCOMMAREA) = ZUTE01) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-RETURN-CODE OF DFHCOMMAREA TO ZUTW01(1)
+               MOVE ZUTE01 TO ZUTW01(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN01
+               MOVE LENGTH OF ZUTN01 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW01(1)
+               MOVE 2 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW01(2)
+               MOVE 2 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-PATIENT-ID OF DFHCOMMAREA) IS NUMERIC)
+                 AND ((CA-PATIENT-ID OF DFHCOMMAREA) = ZUTE02) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-PATIENT-ID OF DFHCOMMAREA TO ZUTW02(1)
+               MOVE ZUTE02 TO ZUTW02(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN02
+               MOVE LENGTH OF ZUTN02 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW02(1)
+               MOVE 10 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW02(2)
+               MOVE 10 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-USERNAME =
+           ZUTE03 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-USERNAME TO ZUTW03(1)
+               MOVE ZUTE03 TO ZUTW03(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN03
+               MOVE LENGTH OF ZUTN03 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW03(1)
+               MOVE 10 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW03(2)
+               MOVE 10 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-USERPASSWORD =
+           ZUTE04 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-USERPASSWORD TO ZUTW04(1)
+               MOVE ZUTE04 TO ZUTW04(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN04
+               MOVE LENGTH OF ZUTN04 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW04(1)
+               MOVE 14 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW04(2)
+               MOVE 14 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-REASON-CODE OF CA-PATIENT-USER-REQUEST
+           OF DFHCOMMAREA = ZUTE05 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REASON-CODE OF CA-PATIENT-USER-REQUEST
+           OF DFHCOMMAREA TO ZUTW05(1)
+               MOVE ZUTE05 TO ZUTW05(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN05
+               MOVE LENGTH OF ZUTN05 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW05(1)
+               MOVE 4 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW05(2)
+               MOVE 4 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-REASON-MESSAGE OF CA-PATIENT-USER-REQUEST
+           OF DFHCOMMAREA = ZUTE06 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REASON-MESSAGE OF CA-PATIENT-USER-REQUEST
+           OF DFHCOMMAREA TO ZUTW06(1)
+               MOVE ZUTE06 TO ZUTW06(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN06
+               MOVE LENGTH OF ZUTN06 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW06(1)
+               MOVE 40 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW06(2)
+               MOVE 40 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+      * END
+           DISPLAY 'TEST_TEST3 Successful.'
+           GOBACK.
+       THROW-ASSERTION.
+           SET ADDRESS OF AZ-COMPARE-ITEM-NAME TO
+           AZ-COMPARE-ITEM-NAME-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-VALUE TO
+           AZ-COMPARE-ITEM-VALUE-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-EXP-VALUE TO
+           AZ-COMPARE-ITEM-EXP-VALUE-PTR.
+      *    display error message and ends test
+           DISPLAY '****************************************************
+      -    '****************************'
+           DISPLAY 'AZU2001W The test "' AZ-TEST(1:AZ-TEST-NAME-LEN) '"
+      -    'failed due to an assertion.'
+           DISPLAY 'AZU1101I ' MESSAGE-TXT OF AZ-ASSERT(1:MESSAGE-LEN
+           OF AZ-ASSERT)
+           DISPLAY ' Data item name : '
+           AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+           DISPLAY '  Value         : '
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+           DISPLAY '  Expected value: '
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+           DISPLAY '****************************************************
+      -    '****************************'
+           CALL BZUASSRT USING AZ-P1 AZ-P2 AZ-P3 AZ-ASSERT
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'ITEM NAME='
+           AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'VALUE='
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'EXPECTED VALUE='
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           EXIT.
+       END PROGRAM TEST_TEST3.
+
+      *+---------------------------------------------------------------+
+      *| TEST_TEST4                                                    |
+      *|     This program is for Test TEST4                            |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST_TEST4'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-NAME   PIC X(8)  VALUE 'HCIPDB01'.
+       01 AZ-ASSERT.
+         03 MESSAGE-LEN PIC S9(4) COMP-4 VALUE 24.
+         03 MESSAGE-TXT PIC X(254) VALUE 'HELLO FROM CICS CALLBACK'.
+       01  AZ-P1 PIC S9(9) COMP-4 VALUE 4.
+       01  AZ-P2 PIC S9(9) COMP-4 VALUE 2001.
+       01  AZ-P3 PIC X(3) VALUE 'AZU'.
+       01 AZ-TRACE.
+         03 TRACE-LEN       PIC S9(4) COMP-4 VALUE 5.
+         03 TRACE-TXT       PIC X(254) VALUE 'TRACE'.
+       01 BZUASSRT          PIC X(8) VALUE 'BZUASSRT'.
+       01 BZUTRACE          PIC X(8) VALUE 'BZUTRACE'.
+       01 ASSERT-ST.
+         03 ASSERT-RC PIC 9(9) BINARY VALUE 4.
+         03 ASSERT-TEXT PIC 9(4) BINARY VALUE 0.
+       01 AZ-TEST-NAME-LEN       PIC S9(9) COMP-5 EXTERNAL.
+       01 AZ-TEST-NAME           PIC X(254) EXTERNAL.
+       1 AZ-TEST-INPUT-VALUE.
+          3 ZUT-IN-00 PIC X(6) VALUE '05IMED'.
+          3 ZUT-IN-01 PIC 9(10) VALUE 0000000006.
+          3 ZUT-IN-02 PIC X(50) VALUE 'AMOXICILLIN                      
+      -    '                 '.
+          3 ZUT-IN-03 PIC X(20) VALUE '500MG               '.
+          3 ZUT-IN-04 PIC 9(3) VALUE 030.
+          3 ZUT-IN-05 PIC X(20) VALUE 'ORAL                '.
+          3 ZUT-IN-06 PIC 9(10) VALUE 0000000010.
+       1 AZ-TEST-EXPECTED-DATA-VALUE.
+          3 ZUTE00.
+             5 PIC X(6) DISPLAY VALUE '05IMED'.
+          3 ZUTE01 PIC 9(2) VALUE 0.
+          3 ZUTE02 PIC 9(10) VALUE 0000000006.
+          3 ZUTE03.
+             5 PIC X(20) DISPLAY VALUE 'AMOXICILLIN         '.
+             5 PIC X(20) DISPLAY VALUE '                    '.
+             5 PIC X(10) DISPLAY VALUE '          '.
+          3 ZUTE04.
+             5 PIC X(20) DISPLAY VALUE '500MG               '.
+          3 ZUTE05 PIC 9(3) VALUE 030.
+          3 ZUTE06.
+             5 PIC X(20) DISPLAY VALUE 'ORAL                '.
+          3 ZUTE07 PIC 9(10) VALUE 0000000010.
+          3 ZUTE08.
+             5 PIC X(4) DISPLAY VALUE 'OK00'.
+          3 ZUTE09.
+             5 PIC X(40) DISPLAY VALUE 'MEDICATION REQUEST PROCESSED'.
+       1 AZ-COMPARE.
+         3 AZ-COMPARE-ITEM-NAME-PTR  POINTER.
+         3 AZ-COMPARE-ITEM-NAME-LEN  PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-VALUE-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-LEN PIC S9(9) COMP-5.
+       LOCAL-STORAGE SECTION.
+       1 AZ-COMPARE-ITEM-NAMES.
+         3 ZUTN00.
+            5 PIC X(20) DISPLAY VALUE 'CA-REQUEST-ID OF DFH'.
+            5 PIC X(8) DISPLAY VALUE 'COMMAREA'.
+         3 ZUTN01.
+            5 PIC X(20) DISPLAY VALUE 'CA-RETURN-CODE OF DF'.
+            5 PIC X(9) DISPLAY VALUE 'HCOMMAREA'.
+         3 ZUTN02.
+            5 PIC X(20) DISPLAY VALUE 'CA-PATIENT-ID OF DFH'.
+            5 PIC X(8) DISPLAY VALUE 'COMMAREA'.
+         3 ZUTN03.
+            5 PIC X(20) DISPLAY VALUE 'CA-DRUG-NAME OF CA-M'.
+            5 PIC X(20) DISPLAY VALUE 'EDICATION-REQUEST OF'.
+            5 PIC X(12) DISPLAY VALUE ' DFHCOMMAREA'.
+         3 ZUTN04.
+            5 PIC X(20) DISPLAY VALUE 'CA-STRENGTH OF CA-ME'.
+            5 PIC X(20) DISPLAY VALUE 'DICATION-REQUEST OF '.
+            5 PIC X(11) DISPLAY VALUE 'DFHCOMMAREA'.
+         3 ZUTN05.
+            5 PIC X(20) DISPLAY VALUE 'CA-AMOUNT OF CA-MEDI'.
+            5 PIC X(20) DISPLAY VALUE 'CATION-REQUEST OF DF'.
+            5 PIC X(9) DISPLAY VALUE 'HCOMMAREA'.
+         3 ZUTN06.
+            5 PIC X(20) DISPLAY VALUE 'CA-ROUTE OF CA-MEDIC'.
+            5 PIC X(20) DISPLAY VALUE 'ATION-REQUEST OF DFH'.
+            5 PIC X(8) DISPLAY VALUE 'COMMAREA'.
+         3 ZUTN07.
+            5 PIC X(20) DISPLAY VALUE 'CA-PRESCRIPTION-ID O'.
+            5 PIC X(20) DISPLAY VALUE 'F CA-MEDICATION-REQU'.
+            5 PIC X(18) DISPLAY VALUE 'EST OF DFHCOMMAREA'.
+         3 ZUTN08.
+            5 PIC X(20) DISPLAY VALUE 'CA-REASON-CODE OF CA'.
+            5 PIC X(20) DISPLAY VALUE '-MEDICATION-REQUEST '.
+            5 PIC X(14) DISPLAY VALUE 'OF DFHCOMMAREA'.
+         3 ZUTN09.
+            5 PIC X(20) DISPLAY VALUE 'CA-REASON-MESSAGE OF'.
+            5 PIC X(20) DISPLAY VALUE ' CA-MEDICATION-REQUE'.
+            5 PIC X(17) DISPLAY VALUE 'ST OF DFHCOMMAREA'.
+       1 AZ-COMPARE-WORK-ITEMS.
+          3 ZUTW00 PIC X(6) OCCURS 2.
+          3 ZUTW01 PIC 9(2) OCCURS 2.
+          3 ZUTW02 PIC 9(10) OCCURS 2.
+          3 ZUTW03 PIC X(50) OCCURS 2.
+          3 ZUTW04 PIC X(20) OCCURS 2.
+          3 ZUTW05 PIC 9(3) OCCURS 2.
+          3 ZUTW06 PIC X(20) OCCURS 2.
+          3 ZUTW07 PIC 9(10) OCCURS 2.
+          3 ZUTW08 PIC X(4) OCCURS 2.
+          3 ZUTW09 PIC X(40) OCCURS 2.
+       LINKAGE SECTION.
+       01 AZ-TEST           PIC X(8).
+       01 AZ-COMPARE-ITEM-NAME      PIC X(254).
+       01 AZ-COMPARE-ITEM-VALUE     PIC X(254).
+       01 AZ-COMPARE-ITEM-EXP-VALUE PIC X(254).
+       1 DFHEIBLK.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       1 DFHCOMMAREA.
+         3 CA-REQUEST-ID PIC X(6).
+         3 CA-RETURN-CODE PIC 9(2).
+         3 CA-PATIENT-ID PIC 9(10).
+         3 CA-REQUEST-SPECIFIC PIC X(32482).
+         3 CA-PATIENT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-INS-CARD-NUM PIC X(10).
+         5 CA-FIRST-NAME PIC X(10).
+         5 CA-LAST-NAME PIC X(20).
+         5 CA-DOB PIC X(10).
+         5 CA-ADDRESS PIC X(20).
+         5 CA-CITY PIC X(20).
+         5 CA-POSTCODE PIC X(10).
+         5 CA-PHONE-MOBILE PIC X(20).
+         5 CA-EMAIL-ADDRESS PIC X(50).
+         5 CA-USERID PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32302).
+         3 CA-PATIENT-USER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-USERNAME PIC X(10).
+         5 CA-USERPASSWORD PIC X(14).
+         5 CA-ADDITIONAL-DATA PIC X(32458).
+         3 CA-MEDICATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-DRUG-NAME PIC X(50).
+         5 CA-STRENGTH PIC X(20).
+         5 CA-AMOUNT PIC 9(03).
+         5 CA-ROUTE PIC X(20).
+         5 CA-FREQUENCY PIC X(20).
+         5 CA-IDENTIFIER PIC X(20).
+         5 CA-BIOMED-TYPE PIC X(2).
+         5 CA-START-DATE PIC X(10).
+         5 CA-END-DATE PIC X(10).
+         5 CA-PRESCRIPTION-ID PIC 9(10).
+         5 CA-DOSAGE-UOM PIC X(10).
+         5 CA-NUM-SCHEDULE-TIMES PIC 9(01).
+         5 CA-SCHEDULE-TIME PIC X(05) OCCURS 4 TIMES.
+         5 CA-MED-STATUS PIC X(01).
+         5 CA-DISCONTINUE-DATE PIC X(10).
+         5 CA-REASON-CODE PIC X(04).
+         5 CA-REASON-MESSAGE PIC X(40).
+         5 CA-ADDITIONAL-DATA PIC X(32231).
+         3 CA-MEDITATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-MEDITATION-NAME PIC X(50).
+         5 CA-MEDITATION-TYPE PIC X(20).
+         5 CA-RELIEF PIC X(20).
+         5 CA-POSTURE PIC X(20).
+         5 CA-HOW-OFTEN PIC X(20).
+         5 CA-ADDITIONAL-DATA PIC X(32352).
+         3 CA-THRESHOLD-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-HR-THRESHOLD PIC X(10).
+         5 CA-BP-THRESHOLD PIC X(10).
+         5 CA-MS-THRESHOLD PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32452).
+         3 CA-VISIT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-VISIT-DATE PIC X(10).
+         5 CA-VISIT-TIME PIC X(10).
+         5 CA-HEART-RATE PIC X(10).
+         5 CA-BLOOD-PRESSURE PIC X(10).
+         5 CA-MENTAL-STATE PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32432).
+       PROCEDURE DIVISION USING AZ-TEST
+                      DFHEIBLK DFHCOMMAREA.
+      * START
+           DISPLAY 'TEST_TEST4 Started...'
+           CALL 'TESTNAME_LEN' USING AZ-TEST AZ-TEST-NAME-LEN.
+           MOVE AZ-TEST TO AZ-TEST-NAME.
+      * SET INPUT VALUE
+           MOVE ZUT-IN-00 TO CA-REQUEST-ID OF DFHCOMMAREA
+           MOVE ZUT-IN-01 TO CA-PATIENT-ID OF DFHCOMMAREA
+           MOVE ZUT-IN-02 TO CA-DRUG-NAME
+           MOVE ZUT-IN-03 TO CA-STRENGTH
+           MOVE ZUT-IN-04 TO CA-AMOUNT
+           MOVE ZUT-IN-05 TO CA-ROUTE
+           MOVE ZUT-IN-06 TO CA-PRESCRIPTION-ID
+      * CALL TEST PROGRAM
+           DISPLAY 'CALL HCIPDB01'
+           CALL PROGRAM-NAME
+           USING DFHEIBLK DFHCOMMAREA
+           .
+      * EVALUATE OUTPUT VALUE
+             IF CA-REQUEST-ID OF DFHCOMMAREA =
+           ZUTE00 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REQUEST-ID OF DFHCOMMAREA TO ZUTW00(1)
+               MOVE ZUTE00 TO ZUTW00(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN00
+               MOVE LENGTH OF ZUTN00 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW00(1)
+               MOVE 6 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW00(2)
+               MOVE 6 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-RETURN-CODE OF DFHCOMMAREA) IS NUMERIC)
+                 AND ((CA-RETURN-CODE OF DFHCOMMAREA) = ZUTE01) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-RETURN-CODE OF DFHCOMMAREA TO ZUTW01(1)
+               MOVE ZUTE01 TO ZUTW01(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN01
+               MOVE LENGTH OF ZUTN01 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW01(1)
+               MOVE 2 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW01(2)
+               MOVE 2 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-PATIENT-ID OF DFHCOMMAREA) IS NUMERIC)
+                 AND ((CA-PATIENT-ID OF DFHCOMMAREA) = ZUTE02) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-PATIENT-ID OF DFHCOMMAREA TO ZUTW02(1)
+               MOVE ZUTE02 TO ZUTW02(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN02
+               MOVE LENGTH OF ZUTN02 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW02(1)
+               MOVE 10 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW02(2)
+               MOVE 10 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-DRUG-NAME =
+           ZUTE03 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-DRUG-NAME TO ZUTW03(1)
+               MOVE ZUTE03 TO ZUTW03(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN03
+               MOVE LENGTH OF ZUTN03 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW03(1)
+               MOVE 50 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW03(2)
+               MOVE 50 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-STRENGTH =
+           ZUTE04 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-STRENGTH TO ZUTW04(1)
+               MOVE ZUTE04 TO ZUTW04(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN04
+               MOVE LENGTH OF ZUTN04 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW04(1)
+               MOVE 20 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW04(2)
+               MOVE 20 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-AMOUNT) IS NUMERIC)
+                 AND ((CA-AMOUNT) = ZUTE05) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-AMOUNT TO ZUTW05(1)
+               MOVE ZUTE05 TO ZUTW05(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN05
+               MOVE LENGTH OF ZUTN05 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW05(1)
+               MOVE 3 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW05(2)
+               MOVE 3 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-ROUTE =
+           ZUTE06 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-ROUTE TO ZUTW06(1)
+               MOVE ZUTE06 TO ZUTW06(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN06
+               MOVE LENGTH OF ZUTN06 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW06(1)
+               MOVE 20 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW06(2)
+               MOVE 20 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-PRESCRIPTION-ID) IS NUMERIC)
+                 AND ((CA-PRESCRIPTION-ID) > 0) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-PRESCRIPTION-ID TO ZUTW07(1)
+               MOVE ZUTE07 TO ZUTW07(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN07
+               MOVE LENGTH OF ZUTN07 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW07(1)
+               MOVE 10 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW07(2)
+               MOVE 10 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-REASON-CODE OF CA-MEDICATION-REQUEST
+           OF DFHCOMMAREA = ZUTE08 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REASON-CODE OF CA-MEDICATION-REQUEST
+           OF DFHCOMMAREA TO ZUTW08(1)
+               MOVE ZUTE08 TO ZUTW08(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN08
+               MOVE LENGTH OF ZUTN08 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW08(1)
+               MOVE 4 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW08(2)
+               MOVE 4 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-REASON-MESSAGE OF CA-MEDICATION-REQUEST
+           OF DFHCOMMAREA = ZUTE09 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REASON-MESSAGE OF CA-MEDICATION-REQUEST
+           OF DFHCOMMAREA TO ZUTW09(1)
+               MOVE ZUTE09 TO ZUTW09(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN09
+               MOVE LENGTH OF ZUTN09 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW09(1)
+               MOVE 40 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW09(2)
+               MOVE 40 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+      * END
+           DISPLAY 'TEST_TEST4 Successful.'
+           GOBACK.
+       THROW-ASSERTION.
+           SET ADDRESS OF AZ-COMPARE-ITEM-NAME TO
+           AZ-COMPARE-ITEM-NAME-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-VALUE TO
+           AZ-COMPARE-ITEM-VALUE-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-EXP-VALUE TO
+           AZ-COMPARE-ITEM-EXP-VALUE-PTR.
+      *    display error message and ends test
+           DISPLAY '****************************************************
+      -    '****************************'
+           DISPLAY 'AZU2001W The test "' AZ-TEST(1:AZ-TEST-NAME-LEN) '"
+      -    'failed due to an assertion.'
+           DISPLAY 'AZU1101I ' MESSAGE-TXT OF AZ-ASSERT(1:MESSAGE-LEN
+           OF AZ-ASSERT)
+           DISPLAY ' Data item name : '
+           AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+           DISPLAY '  Value         : '
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+           DISPLAY '  Expected value: '
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+           DISPLAY '****************************************************
+      -    '****************************'
+           CALL BZUASSRT USING AZ-P1 AZ-P2 AZ-P3 AZ-ASSERT
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'ITEM NAME='
+           AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'VALUE='
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'EXPECTED VALUE='
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           EXIT.
+       END PROGRAM TEST_TEST4.
+
+      *+---------------------------------------------------------------+
+      *| TEST_TEST5                                                    |
+      *|     This program is for Test TEST5                            |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST_TEST5'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-NAME   PIC X(8)  VALUE 'HCIPDB01'.
+       01 AZ-ASSERT.
+         03 MESSAGE-LEN PIC S9(4) COMP-4 VALUE 24.
+         03 MESSAGE-TXT PIC X(254) VALUE 'HELLO FROM CICS CALLBACK'.
+       01  AZ-P1 PIC S9(9) COMP-4 VALUE 4.
+       01  AZ-P2 PIC S9(9) COMP-4 VALUE 2001.
+       01  AZ-P3 PIC X(3) VALUE 'AZU'.
+       01 AZ-TRACE.
+         03 TRACE-LEN       PIC S9(4) COMP-4 VALUE 5.
+         03 TRACE-TXT       PIC X(254) VALUE 'TRACE'.
+       01 BZUASSRT          PIC X(8) VALUE 'BZUASSRT'.
+       01 BZUTRACE          PIC X(8) VALUE 'BZUTRACE'.
+       01 ASSERT-ST.
+         03 ASSERT-RC PIC 9(9) BINARY VALUE 4.
+         03 ASSERT-TEXT PIC 9(4) BINARY VALUE 0.
+       01 AZ-TEST-NAME-LEN       PIC S9(9) COMP-5 EXTERNAL.
+       01 AZ-TEST-NAME           PIC X(254) EXTERNAL.
+       1 AZ-TEST-INPUT-VALUE.
+          3 ZUT-IN-00 PIC X(6) VALUE '07IMTN'.
+          3 ZUT-IN-01 PIC 9(10) VALUE 0000000007.
+          3 ZUT-IN-02 PIC X(50) VALUE 'MORNING CALM                     
+      -    '                 '.
+          3 ZUT-IN-03 PIC X(20) VALUE 'BREATHING           '.
+          3 ZUT-IN-04 PIC X(20) VALUE 'HIGH                '.
+          3 ZUT-IN-05 PIC X(20) VALUE 'DAILY               '.
+       1 AZ-TEST-EXPECTED-DATA-VALUE.
+          3 ZUTE00.
+             5 PIC X(6) DISPLAY VALUE '07IMTN'.
+          3 ZUTE01 PIC 9(2) VALUE 0.
+          3 ZUTE02 PIC 9(10) VALUE 0000000007.
+          3 ZUTE03.
+             5 PIC X(20) DISPLAY VALUE 'MORNING CALM        '.
+             5 PIC X(20) DISPLAY VALUE '                    '.
+             5 PIC X(10) DISPLAY VALUE '          '.
+          3 ZUTE04.
+             5 PIC X(20) DISPLAY VALUE 'BREATHING           '.
+          3 ZUTE05.
+             5 PIC X(20) DISPLAY VALUE 'HIGH                '.
+          3 ZUTE06.
+             5 PIC X(20) DISPLAY VALUE 'DAILY               '.
+          3 ZUTE07.
+             5 PIC X(4) DISPLAY VALUE 'OK00'.
+          3 ZUTE08.
+             5 PIC X(40) DISPLAY VALUE 'MEDITATION SESSION SAVED'.
+       1 AZ-COMPARE.
+         3 AZ-COMPARE-ITEM-NAME-PTR  POINTER.
+         3 AZ-COMPARE-ITEM-NAME-LEN  PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-VALUE-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-LEN PIC S9(9) COMP-5.
+       LOCAL-STORAGE SECTION.
+       1 AZ-COMPARE-ITEM-NAMES.
+         3 ZUTN00.
+            5 PIC X(20) DISPLAY VALUE 'CA-REQUEST-ID OF DFH'.
+            5 PIC X(8) DISPLAY VALUE 'COMMAREA'.
+         3 ZUTN01.
+            5 PIC X(20) DISPLAY VALUE 'CA-RETURN-CODE OF DF'.
+            5 PIC X(9) DISPLAY VALUE 'HCOMMAREA'.
+         3 ZUTN02.
+            5 PIC X(20) DISPLAY VALUE 'CA-PATIENT-ID OF DFH'.
+            5 PIC X(8) DISPLAY VALUE 'COMMAREA'.
+         3 ZUTN03.
+            5 PIC X(20) DISPLAY VALUE 'CA-MEDITATION-NAME O'.
+            5 PIC X(20) DISPLAY VALUE 'F CA-MEDITATION-REQU'.
+            5 PIC X(18) DISPLAY VALUE 'EST OF DFHCOMMAREA'.
+         3 ZUTN04.
+            5 PIC X(20) DISPLAY VALUE 'CA-MEDITATION-TYPE O'.
+            5 PIC X(20) DISPLAY VALUE 'F CA-MEDITATION-REQU'.
+            5 PIC X(18) DISPLAY VALUE 'EST OF DFHCOMMAREA'.
+         3 ZUTN05.
+            5 PIC X(20) DISPLAY VALUE 'CA-RELIEF OF CA-MEDI'.
+            5 PIC X(20) DISPLAY VALUE 'TATION-REQUEST OF DF'.
+            5 PIC X(9) DISPLAY VALUE 'HCOMMAREA'.
+         3 ZUTN06.
+            5 PIC X(20) DISPLAY VALUE 'CA-HOW-OFTEN OF CA-M'.
+            5 PIC X(20) DISPLAY VALUE 'EDITATION-REQUEST OF'.
+            5 PIC X(12) DISPLAY VALUE ' DFHCOMMAREA'.
+         3 ZUTN07.
+            5 PIC X(20) DISPLAY VALUE 'CA-REASON-CODE OF CA'.
+            5 PIC X(20) DISPLAY VALUE '-MEDITATION-REQUEST '.
+            5 PIC X(14) DISPLAY VALUE 'OF DFHCOMMAREA'.
+         3 ZUTN08.
+            5 PIC X(20) DISPLAY VALUE 'CA-REASON-MESSAGE OF'.
+            5 PIC X(20) DISPLAY VALUE ' CA-MEDITATION-REQUE'.
+            5 PIC X(17) DISPLAY VALUE 'ST OF DFHCOMMAREA'.
+       1 AZ-COMPARE-WORK-ITEMS.
+          3 ZUTW00 PIC X(6) OCCURS 2.
+          3 ZUTW01 PIC 9(2) OCCURS 2.
+          3 ZUTW02 PIC 9(10) OCCURS 2.
+          3 ZUTW03 PIC X(50) OCCURS 2.
+          3 ZUTW04 PIC X(20) OCCURS 2.
+          3 ZUTW05 PIC X(20) OCCURS 2.
+          3 ZUTW06 PIC X(20) OCCURS 2.
+          3 ZUTW07 PIC X(4) OCCURS 2.
+          3 ZUTW08 PIC X(40) OCCURS 2.
+       LINKAGE SECTION.
+       01 AZ-TEST           PIC X(8).
+       01 AZ-COMPARE-ITEM-NAME      PIC X(254).
+       01 AZ-COMPARE-ITEM-VALUE     PIC X(254).
+       01 AZ-COMPARE-ITEM-EXP-VALUE PIC X(254).
+       1 DFHEIBLK.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       1 DFHCOMMAREA.
+         3 CA-REQUEST-ID PIC X(6).
+         3 CA-RETURN-CODE PIC 9(2).
+         3 CA-PATIENT-ID PIC 9(10).
+         3 CA-REQUEST-SPECIFIC PIC X(32482).
+         3 CA-PATIENT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-INS-CARD-NUM PIC X(10).
+         5 CA-FIRST-NAME PIC X(10).
+         5 CA-LAST-NAME PIC X(20).
+         5 CA-DOB PIC X(10).
+         5 CA-ADDRESS PIC X(20).
+         5 CA-CITY PIC X(20).
+         5 CA-POSTCODE PIC X(10).
+         5 CA-PHONE-MOBILE PIC X(20).
+         5 CA-EMAIL-ADDRESS PIC X(50).
+         5 CA-USERID PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32302).
+         3 CA-PATIENT-USER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-USERNAME PIC X(10).
+         5 CA-USERPASSWORD PIC X(14).
+         5 CA-ADDITIONAL-DATA PIC X(32458).
+         3 CA-MEDICATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-DRUG-NAME PIC X(50).
+         5 CA-STRENGTH PIC X(20).
+         5 CA-AMOUNT PIC 9(03).
+         5 CA-ROUTE PIC X(20).
+         5 CA-FREQUENCY PIC X(20).
+         5 CA-IDENTIFIER PIC X(20).
+         5 CA-BIOMED-TYPE PIC X(2).
+         5 CA-START-DATE PIC X(10).
+         5 CA-END-DATE PIC X(10).
+         5 CA-PRESCRIPTION-ID PIC 9(10).
+         5 CA-ADDITIONAL-DATA PIC X(32317).
+         3 CA-MEDITATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-MEDITATION-NAME PIC X(50).
+         5 CA-MEDITATION-TYPE PIC X(20).
+         5 CA-RELIEF PIC X(20).
+         5 CA-POSTURE PIC X(20).
+         5 CA-HOW-OFTEN PIC X(20).
+         5 CA-SESSION-DATE PIC X(10).
+         5 CA-SESSION-TIME PIC X(10).
+         5 CA-REASON-CODE PIC X(04).
+         5 CA-REASON-MESSAGE PIC X(40).
+         5 CA-ADDITIONAL-DATA PIC X(32288).
+         3 CA-THRESHOLD-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-HR-THRESHOLD PIC X(10).
+         5 CA-BP-THRESHOLD PIC X(10).
+         5 CA-MS-THRESHOLD PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32452).
+         3 CA-VISIT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-VISIT-DATE PIC X(10).
+         5 CA-VISIT-TIME PIC X(10).
+         5 CA-HEART-RATE PIC X(10).
+         5 CA-BLOOD-PRESSURE PIC X(10).
+         5 CA-MENTAL-STATE PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32432).
+       PROCEDURE DIVISION USING AZ-TEST
+                      DFHEIBLK DFHCOMMAREA.
+      * START
+           DISPLAY 'TEST_TEST5 Started...'
+           CALL 'TESTNAME_LEN' USING AZ-TEST AZ-TEST-NAME-LEN.
+           MOVE AZ-TEST TO AZ-TEST-NAME.
+      * SET INPUT VALUE
+           MOVE ZUT-IN-00 TO CA-REQUEST-ID OF DFHCOMMAREA
+           MOVE ZUT-IN-01 TO CA-PATIENT-ID OF DFHCOMMAREA
+           MOVE ZUT-IN-02 TO CA-MEDITATION-NAME
+           MOVE ZUT-IN-03 TO CA-MEDITATION-TYPE
+           MOVE ZUT-IN-04 TO CA-RELIEF
+           MOVE ZUT-IN-05 TO CA-HOW-OFTEN
+      * CALL TEST PROGRAM
+           DISPLAY 'CALL HCIPDB01'
+           CALL PROGRAM-NAME
+           USING DFHEIBLK DFHCOMMAREA
+           .
+      * EVALUATE OUTPUT VALUE
+             IF CA-REQUEST-ID OF DFHCOMMAREA =
+           ZUTE00 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REQUEST-ID OF DFHCOMMAREA TO ZUTW00(1)
+               MOVE ZUTE00 TO ZUTW00(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN00
+               MOVE LENGTH OF ZUTN00 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW00(1)
+               MOVE 6 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW00(2)
+               MOVE 6 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-RETURN-CODE OF DFHCOMMAREA) IS NUMERIC)
+                 AND ((CA-RETURN-CODE OF DFHCOMMAREA) = ZUTE01) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-RETURN-CODE OF DFHCOMMAREA TO ZUTW01(1)
+               MOVE ZUTE01 TO ZUTW01(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN01
+               MOVE LENGTH OF ZUTN01 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW01(1)
+               MOVE 2 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW01(2)
+               MOVE 2 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-PATIENT-ID OF DFHCOMMAREA) IS NUMERIC)
+                 AND ((CA-PATIENT-ID OF DFHCOMMAREA) = ZUTE02) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-PATIENT-ID OF DFHCOMMAREA TO ZUTW02(1)
+               MOVE ZUTE02 TO ZUTW02(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN02
+               MOVE LENGTH OF ZUTN02 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW02(1)
+               MOVE 10 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW02(2)
+               MOVE 10 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-MEDITATION-NAME =
+           ZUTE03 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-MEDITATION-NAME TO ZUTW03(1)
+               MOVE ZUTE03 TO ZUTW03(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN03
+               MOVE LENGTH OF ZUTN03 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW03(1)
+               MOVE 50 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW03(2)
+               MOVE 50 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-MEDITATION-TYPE =
+           ZUTE04 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-MEDITATION-TYPE TO ZUTW04(1)
+               MOVE ZUTE04 TO ZUTW04(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN04
+               MOVE LENGTH OF ZUTN04 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW04(1)
+               MOVE 20 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW04(2)
+               MOVE 20 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-RELIEF =
+           ZUTE05 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-RELIEF TO ZUTW05(1)
+               MOVE ZUTE05 TO ZUTW05(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN05
+               MOVE LENGTH OF ZUTN05 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW05(1)
+               MOVE 20 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW05(2)
+               MOVE 20 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-HOW-OFTEN =
+           ZUTE06 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-HOW-OFTEN TO ZUTW06(1)
+               MOVE ZUTE06 TO ZUTW06(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN06
+               MOVE LENGTH OF ZUTN06 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW06(1)
+               MOVE 20 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW06(2)
+               MOVE 20 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-REASON-CODE OF CA-MEDITATION-REQUEST
+           OF DFHCOMMAREA = ZUTE07 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REASON-CODE OF CA-MEDITATION-REQUEST
+           OF DFHCOMMAREA TO ZUTW07(1)
+               MOVE ZUTE07 TO ZUTW07(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN07
+               MOVE LENGTH OF ZUTN07 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW07(1)
+               MOVE 4 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW07(2)
+               MOVE 4 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-REASON-MESSAGE OF CA-MEDITATION-REQUEST
+           OF DFHCOMMAREA = ZUTE08 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REASON-MESSAGE OF CA-MEDITATION-REQUEST
+           OF DFHCOMMAREA TO ZUTW08(1)
+               MOVE ZUTE08 TO ZUTW08(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN08
+               MOVE LENGTH OF ZUTN08 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW08(1)
+               MOVE 40 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW08(2)
+               MOVE 40 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+      * END
+           DISPLAY 'TEST_TEST5 Successful.'
+           GOBACK.
+       THROW-ASSERTION.
+           SET ADDRESS OF AZ-COMPARE-ITEM-NAME TO
+           AZ-COMPARE-ITEM-NAME-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-VALUE TO
+           AZ-COMPARE-ITEM-VALUE-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-EXP-VALUE TO
+           AZ-COMPARE-ITEM-EXP-VALUE-PTR.
+      *    display error message and ends test
+           DISPLAY '****************************************************
+      -    '****************************'
+           DISPLAY 'AZU2001W The test "' AZ-TEST(1:AZ-TEST-NAME-LEN) '"
+      -    'failed due to an assertion.'
+           DISPLAY 'AZU1101I ' MESSAGE-TXT OF AZ-ASSERT(1:MESSAGE-LEN
+           OF AZ-ASSERT)
+           DISPLAY ' Data item name : '
+           AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+           DISPLAY '  Value         : '
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+           DISPLAY '  Expected value: '
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+           DISPLAY '****************************************************
+      -    '****************************'
+           CALL BZUASSRT USING AZ-P1 AZ-P2 AZ-P3 AZ-ASSERT
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'ITEM NAME='
+           AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'VALUE='
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'EXPECTED VALUE='
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           EXIT.
+       END PROGRAM TEST_TEST5.
+
+      *+---------------------------------------------------------------+
+      *| TEST_TEST6                                                    |
+      *|     This program is for Test TEST6                            |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST_TEST6'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-NAME   PIC X(8)  VALUE 'HCIPDB01'.
+       01 AZ-ASSERT.
+         03 MESSAGE-LEN PIC S9(4) COMP-4 VALUE 24.
+         03 MESSAGE-TXT PIC X(254) VALUE 'HELLO FROM CICS CALLBACK'.
+       01  AZ-P1 PIC S9(9) COMP-4 VALUE 4.
+       01  AZ-P2 PIC S9(9) COMP-4 VALUE 2001.
+       01  AZ-P3 PIC X(3) VALUE 'AZU'.
+       01 AZ-TRACE.
+         03 TRACE-LEN       PIC S9(4) COMP-4 VALUE 5.
+         03 TRACE-TXT       PIC X(254) VALUE 'TRACE'.
+       01 BZUASSRT          PIC X(8) VALUE 'BZUASSRT'.
+       01 BZUTRACE          PIC X(8) VALUE 'BZUTRACE'.
+       01 ASSERT-ST.
+         03 ASSERT-RC PIC 9(9) BINARY VALUE 4.
+         03 ASSERT-TEXT PIC 9(4) BINARY VALUE 0.
+       01 AZ-TEST-NAME-LEN       PIC S9(9) COMP-5 EXTERNAL.
+       01 AZ-TEST-NAME           PIC X(254) EXTERNAL.
+       1 AZ-TEST-INPUT-VALUE.
+          3 ZUT-IN-00 PIC X(6) VALUE '08ITHR'.
+          3 ZUT-IN-01 PIC 9(10) VALUE 0000000008.
+          3 ZUT-IN-02 PIC X(10) VALUE '100       '.
+          3 ZUT-IN-03 PIC X(10) VALUE '140       '.
+          3 ZUT-IN-04 PIC X(10) VALUE 'LOW       '.
+       1 AZ-TEST-EXPECTED-DATA-VALUE.
+          3 ZUTE00.
+             5 PIC X(6) DISPLAY VALUE '08ITHR'.
+          3 ZUTE01 PIC 9(2) VALUE 0.
+          3 ZUTE02 PIC 9(10) VALUE 0000000008.
+          3 ZUTE03.
+             5 PIC X(10) DISPLAY VALUE '100       '.
+          3 ZUTE04.
+             5 PIC X(10) DISPLAY VALUE '140       '.
+          3 ZUTE05.
+             5 PIC X(10) DISPLAY VALUE 'LOW       '.
+          3 ZUTE06.
+             5 PIC X(4) DISPLAY VALUE 'OK00'.
+          3 ZUTE07.
+             5 PIC X(40) DISPLAY VALUE 'THRESHOLDS SAVED'.
+       1 AZ-COMPARE.
+         3 AZ-COMPARE-ITEM-NAME-PTR  POINTER.
+         3 AZ-COMPARE-ITEM-NAME-LEN  PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-VALUE-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-LEN PIC S9(9) COMP-5.
+       LOCAL-STORAGE SECTION.
+       1 AZ-COMPARE-ITEM-NAMES.
+         3 ZUTN00.
+            5 PIC X(20) DISPLAY VALUE 'CA-REQUEST-ID OF DFH'.
+            5 PIC X(8) DISPLAY VALUE 'COMMAREA'.
+         3 ZUTN01.
+            5 PIC X(20) DISPLAY VALUE 'CA-RETURN-CODE OF DF'.
+            5 PIC X(9) DISPLAY VALUE 'HCOMMAREA'.
+         3 ZUTN02.
+            5 PIC X(20) DISPLAY VALUE 'CA-PATIENT-ID OF DFH'.
+            5 PIC X(8) DISPLAY VALUE 'COMMAREA'.
+         3 ZUTN03.
+            5 PIC X(20) DISPLAY VALUE 'CA-HR-THRESHOLD OF C'.
+            5 PIC X(20) DISPLAY VALUE 'A-THRESHOLD-REQUEST '.
+            5 PIC X(14) DISPLAY VALUE 'OF DFHCOMMAREA'.
+         3 ZUTN04.
+            5 PIC X(20) DISPLAY VALUE 'CA-BP-THRESHOLD OF C'.
+            5 PIC X(20) DISPLAY VALUE 'A-THRESHOLD-REQUEST '.
+            5 PIC X(14) DISPLAY VALUE 'OF DFHCOMMAREA'.
+         3 ZUTN05.
+            5 PIC X(20) DISPLAY VALUE 'CA-MS-THRESHOLD OF C'.
+            5 PIC X(20) DISPLAY VALUE 'A-THRESHOLD-REQUEST '.
+            5 PIC X(14) DISPLAY VALUE 'OF DFHCOMMAREA'.
+         3 ZUTN06.
+            5 PIC X(20) DISPLAY VALUE 'CA-REASON-CODE OF CA'.
+            5 PIC X(20) DISPLAY VALUE '-THRESHOLD-REQUEST O'.
+            5 PIC X(13) DISPLAY VALUE 'F DFHCOMMAREA'.
+         3 ZUTN07.
+            5 PIC X(20) DISPLAY VALUE 'CA-REASON-MESSAGE OF'.
+            5 PIC X(20) DISPLAY VALUE ' CA-THRESHOLD-REQUES'.
+            5 PIC X(16) DISPLAY VALUE 'T OF DFHCOMMAREA'.
+       1 AZ-COMPARE-WORK-ITEMS.
+          3 ZUTW00 PIC X(6) OCCURS 2.
+          3 ZUTW01 PIC 9(2) OCCURS 2.
+          3 ZUTW02 PIC 9(10) OCCURS 2.
+          3 ZUTW03 PIC X(10) OCCURS 2.
+          3 ZUTW04 PIC X(10) OCCURS 2.
+          3 ZUTW05 PIC X(10) OCCURS 2.
+          3 ZUTW06 PIC X(4) OCCURS 2.
+          3 ZUTW07 PIC X(40) OCCURS 2.
+       LINKAGE SECTION.
+       01 AZ-TEST           PIC X(8).
+       01 AZ-COMPARE-ITEM-NAME      PIC X(254).
+       01 AZ-COMPARE-ITEM-VALUE     PIC X(254).
+       01 AZ-COMPARE-ITEM-EXP-VALUE PIC X(254).
+       1 DFHEIBLK.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       1 DFHCOMMAREA.
+         3 CA-REQUEST-ID PIC X(6).
+         3 CA-RETURN-CODE PIC 9(2).
+         3 CA-PATIENT-ID PIC 9(10).
+         3 CA-REQUEST-SPECIFIC PIC X(32482).
+         3 CA-PATIENT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-INS-CARD-NUM PIC X(10).
+         5 CA-FIRST-NAME PIC X(10).
+         5 CA-LAST-NAME PIC X(20).
+         5 CA-DOB PIC X(10).
+         5 CA-ADDRESS PIC X(20).
+         5 CA-CITY PIC X(20).
+         5 CA-POSTCODE PIC X(10).
+         5 CA-PHONE-MOBILE PIC X(20).
+         5 CA-EMAIL-ADDRESS PIC X(50).
+         5 CA-USERID PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32302).
+         3 CA-PATIENT-USER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-USERNAME PIC X(10).
+         5 CA-USERPASSWORD PIC X(14).
+         5 CA-ADDITIONAL-DATA PIC X(32458).
+         3 CA-MEDICATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-DRUG-NAME PIC X(50).
+         5 CA-STRENGTH PIC X(20).
+         5 CA-AMOUNT PIC 9(03).
+         5 CA-ROUTE PIC X(20).
+         5 CA-FREQUENCY PIC X(20).
+         5 CA-IDENTIFIER PIC X(20).
+         5 CA-BIOMED-TYPE PIC X(2).
+         5 CA-START-DATE PIC X(10).
+         5 CA-END-DATE PIC X(10).
+         5 CA-PRESCRIPTION-ID PIC 9(10).
+         5 CA-ADDITIONAL-DATA PIC X(32317).
+         3 CA-MEDITATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-MEDITATION-NAME PIC X(50).
+         5 CA-MEDITATION-TYPE PIC X(20).
+         5 CA-RELIEF PIC X(20).
+         5 CA-POSTURE PIC X(20).
+         5 CA-HOW-OFTEN PIC X(20).
+         5 CA-ADDITIONAL-DATA PIC X(32352).
+         3 CA-THRESHOLD-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-HR-THRESHOLD PIC X(10).
+         5 CA-BP-THRESHOLD PIC X(10).
+         5 CA-MS-THRESHOLD PIC X(10).
+         5 CA-REASON-CODE PIC X(04).
+         5 CA-REASON-MESSAGE PIC X(40).
+         5 CA-ADDITIONAL-DATA PIC X(32408).
+         3 CA-VISIT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         5 CA-VISIT-DATE PIC X(10).
+         5 CA-VISIT-TIME PIC X(10).
+         5 CA-HEART-RATE PIC X(10).
+         5 CA-BLOOD-PRESSURE PIC X(10).
+         5 CA-MENTAL-STATE PIC X(10).
+         5 CA-ADDITIONAL-DATA PIC X(32432).
+       PROCEDURE DIVISION USING AZ-TEST
+                      DFHEIBLK DFHCOMMAREA.
+      * START
+           DISPLAY 'TEST_TEST6 Started...'
+           CALL 'TESTNAME_LEN' USING AZ-TEST AZ-TEST-NAME-LEN.
+           MOVE AZ-TEST TO AZ-TEST-NAME.
+      * SET INPUT VALUE
+           MOVE ZUT-IN-00 TO CA-REQUEST-ID OF DFHCOMMAREA
+           MOVE ZUT-IN-01 TO CA-PATIENT-ID OF DFHCOMMAREA
+           MOVE ZUT-IN-02 TO CA-HR-THRESHOLD
+           MOVE ZUT-IN-03 TO CA-BP-THRESHOLD
+           MOVE ZUT-IN-04 TO CA-MS-THRESHOLD
+      * CALL TEST PROGRAM
+           DISPLAY 'CALL HCIPDB01'
+           CALL PROGRAM-NAME
+           USING DFHEIBLK DFHCOMMAREA
+           .
+      * EVALUATE OUTPUT VALUE
+             IF CA-REQUEST-ID OF DFHCOMMAREA =
+           ZUTE00 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REQUEST-ID OF DFHCOMMAREA TO ZUTW00(1)
+               MOVE ZUTE00 TO ZUTW00(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN00
+               MOVE LENGTH OF ZUTN00 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW00(1)
+               MOVE 6 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW00(2)
+               MOVE 6 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-RETURN-CODE OF DFHCOMMAREA) IS NUMERIC)
+                 AND ((CA-RETURN-CODE OF DFHCOMMAREA) = ZUTE01) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-RETURN-CODE OF DFHCOMMAREA TO ZUTW01(1)
+               MOVE ZUTE01 TO ZUTW01(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN01
+               MOVE LENGTH OF ZUTN01 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW01(1)
+               MOVE 2 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW01(2)
+               MOVE 2 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF ((CA-PATIENT-ID OF DFHCOMMAREA) IS NUMERIC)
+                 AND ((CA-PATIENT-ID OF DFHCOMMAREA) = ZUTE02) THEN
+               CONTINUE
+             ELSE
+               MOVE CA-PATIENT-ID OF DFHCOMMAREA TO ZUTW02(1)
+               MOVE ZUTE02 TO ZUTW02(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN02
+               MOVE LENGTH OF ZUTN02 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW02(1)
+               MOVE 10 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW02(2)
+               MOVE 10 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-HR-THRESHOLD =
+           ZUTE03 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-HR-THRESHOLD TO ZUTW03(1)
+               MOVE ZUTE03 TO ZUTW03(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN03
+               MOVE LENGTH OF ZUTN03 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW03(1)
+               MOVE 10 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW03(2)
+               MOVE 10 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-BP-THRESHOLD =
+           ZUTE04 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-BP-THRESHOLD TO ZUTW04(1)
+               MOVE ZUTE04 TO ZUTW04(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN04
+               MOVE LENGTH OF ZUTN04 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW04(1)
+               MOVE 10 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW04(2)
+               MOVE 10 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-MS-THRESHOLD =
+           ZUTE05 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-MS-THRESHOLD TO ZUTW05(1)
+               MOVE ZUTE05 TO ZUTW05(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN05
+               MOVE LENGTH OF ZUTN05 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW05(1)
+               MOVE 10 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW05(2)
+               MOVE 10 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-REASON-CODE OF CA-THRESHOLD-REQUEST
+           OF DFHCOMMAREA = ZUTE06 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REASON-CODE OF CA-THRESHOLD-REQUEST
+           OF DFHCOMMAREA TO ZUTW06(1)
+               MOVE ZUTE06 TO ZUTW06(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN06
+               MOVE LENGTH OF ZUTN06 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW06(1)
+               MOVE 4 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW06(2)
+               MOVE 4 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+             IF CA-REASON-MESSAGE OF CA-THRESHOLD-REQUEST
+           OF DFHCOMMAREA = ZUTE07 THEN
+               CONTINUE
+             ELSE
+               MOVE CA-REASON-MESSAGE OF CA-THRESHOLD-REQUEST
+           OF DFHCOMMAREA TO ZUTW07(1)
+               MOVE ZUTE07 TO ZUTW07(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUTN07
+               MOVE LENGTH OF ZUTN07 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           ZUTW07(1)
+               MOVE 40 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           ZUTW07(2)
+               MOVE 40 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF AZ-ASSERT
+               STRING
+                 'Compare failed in PROCEDURE DIVISION.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF AZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF AZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF AZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
+      * END
+           DISPLAY 'TEST_TEST6 Successful.'
+           GOBACK.
+       THROW-ASSERTION.
+           SET ADDRESS OF AZ-COMPARE-ITEM-NAME TO
+           AZ-COMPARE-ITEM-NAME-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-VALUE TO
+           AZ-COMPARE-ITEM-VALUE-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-EXP-VALUE TO
+           AZ-COMPARE-ITEM-EXP-VALUE-PTR.
+      *    display error message and ends test
+           DISPLAY '****************************************************
+      -    '****************************'
+           DISPLAY 'AZU2001W The test "' AZ-TEST(1:AZ-TEST-NAME-LEN) '"
+      -    'failed due to an assertion.'
+           DISPLAY 'AZU1101I ' MESSAGE-TXT OF AZ-ASSERT(1:MESSAGE-LEN
+           OF AZ-ASSERT)
+           DISPLAY ' Data item name : '
+           AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+           DISPLAY '  Value         : '
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+           DISPLAY '  Expected value: '
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+           DISPLAY '****************************************************
+      -    '****************************'
+           CALL BZUASSRT USING AZ-P1 AZ-P2 AZ-P3 AZ-ASSERT
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'ITEM NAME='
+           AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'VALUE='
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           MOVE 1 TO TRACE-LEN OF AZ-TRACE
+           STRING 'EXPECTED VALUE='
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF AZ-TRACE
+               WITH POINTER TRACE-LEN OF AZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF AZ-TRACE
+           CALL BZUTRACE USING AZ-TRACE
+           EXIT.
+       END PROGRAM TEST_TEST6.
+      *+---------------------------------------------------------------+
       *| BZU_INIT                                                     |
       *|     Initial Procedure                                         |
       *+---------------------------------------------------------------+
