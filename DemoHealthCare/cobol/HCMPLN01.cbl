@@ -0,0 +1,213 @@
+      ******************************************************************
+      * IDENTIFICATION DIVISION                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCMPLN01.
+       AUTHOR.        R S GUPTA.
+       INSTALLATION.  DEMOHEALTHCARE - PATIENT SERVICES.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * HCMPLN01 - PAYMENT-PLAN INSTALLMENT CALCULATOR TRANSACTION     *
+      *                                                                *
+      * Pseudo-conversational CICS transaction built against the       *
+      * EPSMORT BMS map (EPMENU).  The billing clerk keys in an        *
+      * outstanding balance, a term in years and an annual interest    *
+      * rate; this program returns the level monthly installment for   *
+      * that patient's payment plan.  CA-PATIENT-ID is carried in the  *
+      * commarea for a future caller to set (e.g. an XCTL from a       *
+      * patient-lookup transaction) so the quote can be tied back to   *
+      * the patient it was raised for; EPSMORT has no field of its own *
+      * for it, and nothing in this system sets it today.              *
+      *                                                                *
+      * EPRATEI carries the annual rate as a percentage times 100      *
+      * (e.g. 00875 = 8.75%); EPLOANI and EPYEARSI are plain units.    *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original program.                               *
+      * 2026-08-08 RSG Narrowed HC-PAYMENT-EDIT to fit EPPAYMNTO's      *
+      *                12-byte map field without truncating the cents. *
+      * 2026-08-08 RSG Added an EIBCALEN = 0 guard ahead of the first   *
+      *                DFHCOMMAREA reference in 0000-MAINLINE so the    *
+      *                transaction's true first invocation no longer    *
+      *                touches an unaddressed commarea.                 *
+      * 2026-08-08 RSG 0100-SEND-INITIAL-MAP now ships HC-INIT-         *
+      *                COMMAREA on the EIBCALEN = 0 path instead of     *
+      *                returning with no COMMAREA at all, so the       *
+      *                clerk's next ENTER comes back in with a real     *
+      *                commarea instead of cold-starting again.        *
+      * 2026-08-08 RSG Corrected the header comment's claim that       *
+      *                CA-PATIENT-ID actively ties a quote to a        *
+      *                patient - nothing sets it yet; see above.       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY EPSMORT.
+
+      *----------------------------------------------------------------*
+      *    RETURN CODE VALUES                                          *
+      *----------------------------------------------------------------*
+       01  HC-RC-SUCCESS                 PIC 9(02) VALUE 00.
+       01  HC-RC-INVALID-REQUEST         PIC 9(02) VALUE 08.
+
+      *----------------------------------------------------------------*
+      *    PAYMENT CALCULATION WORK AREAS                              *
+      *----------------------------------------------------------------*
+       01  HC-CALC-WORK.
+           05 HC-MONTHLY-RATE            PIC S9(3)V9(8) COMP-3.
+           05 HC-NUM-MONTHS              PIC 9(04) COMP.
+           05 HC-GROWTH-FACTOR           PIC S9(8)V9(8) COMP-3.
+           05 HC-MONTHLY-PAYMENT         PIC S9(9)V99 COMP-3.
+           05 HC-PAYMENT-EDIT            PIC $$$,$$9.99.
+      *       Ten characters so it fits the 12-byte EPPAYMNTO map field
+      *       without the alphanumeric MOVE truncating the cents.
+
+      *----------------------------------------------------------------*
+      *    INITIAL COMMAREA                                            *
+      *       EIBCALEN = 0 means DFHCOMMAREA itself isn't addressable  *
+      *       yet, so the first RETURN builds and ships this area      *
+      *       instead - same shape as HCMPLNCA - so CICS hands it       *
+      *       straight back as the real DFHCOMMAREA on the clerk's      *
+      *       next ENTER, and HMPL never has to cold-start twice.       *
+      *----------------------------------------------------------------*
+       01  HC-INIT-COMMAREA.
+           05 HC-INIT-PATIENT-ID         PIC 9(10) VALUE ZERO.
+           05 HC-INIT-RETURN-CODE        PIC 9(02) VALUE ZERO.
+           05 HC-INIT-ADDITIONAL-DATA    PIC X(40) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+      *----------------------------------------------------------------*
+      *    TRANSACTION COMMAREA LAYOUT                                 *
+      *----------------------------------------------------------------*
+       COPY HCMPLNCA.
+
+      ******************************************************************
+      * PROCEDURE DIVISION                                             *
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(0100-SEND-INITIAL-MAP)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               GO TO 0100-SEND-INITIAL-MAP
+           END-IF
+
+           MOVE HC-RC-SUCCESS TO CA-RETURN-CODE
+
+           EXEC CICS RECEIVE MAP('EPMENU') MAPSET('EPSMORT')
+               INTO(EPMENUI)
+           END-EXEC
+
+           PERFORM 2000-VALIDATE-INPUT THRU 2000-EXIT
+           IF CA-RETURN-CODE = HC-RC-SUCCESS
+               PERFORM 3000-CALCULATE-PAYMENT THRU 3000-EXIT
+           END-IF
+           PERFORM 4000-SEND-RESULT-MAP THRU 4000-EXIT
+
+           EXEC CICS RETURN
+               TRANSID('HMPL')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * 0100-SEND-INITIAL-MAP                                          *
+      *     First turn of the conversation - no input collected yet,  *
+      *     so just paint a blank map for the clerk to fill in.  Also  *
+      *     reached straight from 0000-MAINLINE when EIBCALEN = 0 (no  *
+      *     commarea has ever been passed).  On a true EIBCALEN = 0    *
+      *     entry, DFHCOMMAREA isn't addressable, so HC-INIT-COMMAREA  *
+      *     is shipped back instead - CICS returns it as the real      *
+      *     DFHCOMMAREA on the clerk's next ENTER, which is what lets  *
+      *     0000-MAINLINE actually reach RECEIVE MAP/CALCULATE-PAYMENT *
+      *     on that turn instead of cold-starting forever.             *
+      *----------------------------------------------------------------*
+       0100-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO EPMENUO
+           MOVE SPACES     TO MSGERRO
+
+           EXEC CICS SEND MAP('EPMENU') MAPSET('EPSMORT')
+               FROM(EPMENUO) ERASE
+           END-EXEC
+
+           IF EIBCALEN = 0
+               EXEC CICS RETURN
+                   TRANSID('HMPL')
+                   COMMAREA(HC-INIT-COMMAREA)
+                   LENGTH(LENGTH OF HC-INIT-COMMAREA)
+               END-EXEC
+           ELSE
+               EXEC CICS RETURN
+                   TRANSID('HMPL')
+                   COMMAREA(DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2000-VALIDATE-INPUT                                            *
+      *----------------------------------------------------------------*
+       2000-VALIDATE-INPUT.
+           IF EPLOANI NOT NUMERIC OR EPLOANI = 0
+               MOVE 'BALANCE MUST BE NUMERIC AND GREATER THAN ZERO'
+                                         TO MSGERRO
+               MOVE HC-RC-INVALID-REQUEST TO CA-RETURN-CODE
+           ELSE
+               IF EPYEARSI NOT NUMERIC OR EPYEARSI = 0
+                   MOVE 'TERM YEARS MUST BE NUMERIC AND GREATER THAN 0'
+                                         TO MSGERRO
+                   MOVE HC-RC-INVALID-REQUEST TO CA-RETURN-CODE
+               ELSE
+                   IF EPRATEI NOT NUMERIC
+                       MOVE 'INTEREST RATE MUST BE NUMERIC'
+                                         TO MSGERRO
+                       MOVE HC-RC-INVALID-REQUEST TO CA-RETURN-CODE
+                   ELSE
+                       MOVE SPACES TO MSGERRO
+                   END-IF
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-CALCULATE-PAYMENT                                         *
+      *     Standard level-payment amortization formula.  A zero rate  *
+      *     is a legitimate interest-free payment plan, so it gets its *
+      *     own straight-division branch rather than dividing by zero. *
+      *----------------------------------------------------------------*
+       3000-CALCULATE-PAYMENT.
+           COMPUTE HC-MONTHLY-RATE = (EPRATEI / 10000) / 12
+           COMPUTE HC-NUM-MONTHS = EPYEARSI * 12
+
+           IF HC-MONTHLY-RATE = 0
+               COMPUTE HC-MONTHLY-PAYMENT ROUNDED =
+                   EPLOANI / HC-NUM-MONTHS
+           ELSE
+               COMPUTE HC-GROWTH-FACTOR =
+                   (1 + HC-MONTHLY-RATE) ** HC-NUM-MONTHS
+               COMPUTE HC-MONTHLY-PAYMENT ROUNDED =
+                   EPLOANI * HC-MONTHLY-RATE * HC-GROWTH-FACTOR
+                       / (HC-GROWTH-FACTOR - 1)
+           END-IF
+
+           MOVE HC-MONTHLY-PAYMENT TO HC-PAYMENT-EDIT
+           MOVE HC-PAYMENT-EDIT    TO EPPAYMNTO.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000-SEND-RESULT-MAP                                           *
+      *----------------------------------------------------------------*
+       4000-SEND-RESULT-MAP.
+           EXEC CICS SEND MAP('EPMENU') MAPSET('EPSMORT')
+               FROM(EPMENUO) DATAONLY
+           END-EXEC.
+       4000-EXIT.
+           EXIT.
