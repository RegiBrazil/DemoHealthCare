@@ -0,0 +1,254 @@
+      ******************************************************************
+      * IDENTIFICATION DIVISION                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCM1PL01.
+       AUTHOR.        R S GUPTA.
+       INSTALLATION.  DEMOHEALTHCARE - PATIENT SERVICES.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * HCM1PL01 - PATIENT MEDICATION LIST TRANSACTION                 *
+      *                                                                *
+      * Returns a patient's prescriptions from the medication file     *
+      * HCIPDB01's 05IMED request writes.  The table in the commarea   *
+      * holds at most 50 rows per call; CA-START-INDEX/CA-NEXT-START-  *
+      * INDEX/CA-MORE-RECORDS-SW let the caller page through a longer  *
+      * history over successive calls.  Invoked as a plain CALLable    *
+      * module, the same way as HCIPDB01.                              *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original program: 01LMED list medications.     *
+      * 2026-08-08 RSG Added CA-STATUS-FILTER/CA-DRUGNAME-FILTER.      *
+      * 2026-08-08 RSG Moved CA-MEDICATION-ID/CA-TYPE field names to    *
+      *                match HCM1PCA's rebuilt CA-LIST-MEDICATION-     *
+      *                REQUEST group.                                  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEDICATION-FILE ASSIGN TO HCMEDS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MF-MED-KEY
+               FILE STATUS IS HC-MEDICATION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEDICATION-FILE.
+           COPY HCMEDREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    FILE STATUS SWITCHES                                        *
+      *----------------------------------------------------------------*
+       01  HC-MEDICATION-STATUS          PIC X(02) VALUE '00'.
+           88 HC-MEDICATION-OK                     VALUE '00'.
+           88 HC-MEDICATION-NOTFND                 VALUE '23'.
+           88 HC-MEDICATION-EOF                    VALUE '10'.
+
+      *----------------------------------------------------------------*
+      *    RETURN CODE VALUES                                          *
+      *----------------------------------------------------------------*
+       01  HC-RC-SUCCESS                 PIC 9(02) VALUE 00.
+       01  HC-RC-INVALID-REQUEST         PIC 9(02) VALUE 08.
+       01  HC-RC-FILE-ERROR              PIC 9(02) VALUE 16.
+
+       01  HC-WORK-SWITCHES.
+           05 HC-PROCESS-SW              PIC X(01) VALUE 'Y'.
+              88 HC-CONTINUE-PROCESSING           VALUE 'Y'.
+              88 HC-STOP-PROCESSING               VALUE 'N'.
+           05 HC-BUILD-SW                PIC X(01) VALUE 'Y'.
+              88 HC-BUILD-CONTINUES               VALUE 'Y'.
+              88 HC-BUILD-ENDED                   VALUE 'N'.
+           05 HC-FILTER-SW               PIC X(01) VALUE 'Y'.
+              88 HC-FILTER-PASSES                 VALUE 'Y'.
+              88 HC-FILTER-FAILS                  VALUE 'N'.
+
+       01  HC-MED-ORDINAL                PIC 9(04) VALUE 0.
+
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+      *----------------------------------------------------------------*
+      *    TRANSACTION COMMAREA LAYOUT                                 *
+      *----------------------------------------------------------------*
+       COPY HCM1PCA.
+
+      ******************************************************************
+      * PROCEDURE DIVISION                                             *
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+                                      THRU 1000-EXIT
+
+           IF HC-CONTINUE-PROCESSING
+               PERFORM 2000-PROCESS-REQUEST
+                                      THRU 2000-EXIT
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE HC-RC-SUCCESS TO CA-RETURN-CODE
+           SET HC-CONTINUE-PROCESSING TO TRUE
+           IF CA-START-INDEX = ZERO
+               MOVE 1 TO CA-START-INDEX
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-REQUEST - dispatch on CA-REQUEST-ID                *
+      *----------------------------------------------------------------*
+       2000-PROCESS-REQUEST.
+           EVALUATE CA-REQUEST-ID
+               WHEN '01LMED'
+                   PERFORM 3000-LIST-MEDICATIONS THRU 3000-EXIT
+               WHEN OTHER
+                   MOVE HC-RC-INVALID-REQUEST TO CA-RETURN-CODE
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-LIST-MEDICATIONS - 01LMED                                 *
+      *     Positions on the patient's first medication record and    *
+      *     builds up to 50 rows starting at CA-START-INDEX.          *
+      *----------------------------------------------------------------*
+       3000-LIST-MEDICATIONS.
+           MOVE 0 TO CA-NUM-MEDICATIONS
+           MOVE 0 TO CA-NEXT-START-INDEX
+           MOVE 0 TO HC-MED-ORDINAL
+           SET CA-NO-MORE-RECORDS TO TRUE
+           SET HC-BUILD-CONTINUES TO TRUE
+
+           MOVE CA-PATIENT-ID TO MF-PATIENT-ID
+           MOVE ZERO          TO MF-PRESCRIPTION-ID
+
+           OPEN INPUT MEDICATION-FILE
+           START MEDICATION-FILE KEY IS >= MF-MED-KEY
+           IF NOT HC-MEDICATION-OK
+               SET HC-BUILD-ENDED TO TRUE
+           END-IF
+
+           PERFORM 3100-BUILD-LIST-ENTRY THRU 3100-EXIT
+               UNTIL HC-BUILD-ENDED
+
+           CLOSE MEDICATION-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3100-BUILD-LIST-ENTRY                                          *
+      *     Reads the next medication record in patient/prescription  *
+      *     key sequence and, if it still belongs to this patient,     *
+      *     either adds it to the reply table or - once the table is   *
+      *     full - records where the next call should resume.         *
+      *----------------------------------------------------------------*
+       3100-BUILD-LIST-ENTRY.
+           READ MEDICATION-FILE NEXT RECORD
+           IF NOT HC-MEDICATION-OK
+               SET HC-BUILD-ENDED TO TRUE
+           ELSE
+               IF MF-PATIENT-ID NOT = CA-PATIENT-ID
+                   SET HC-BUILD-ENDED TO TRUE
+               ELSE
+                   PERFORM 3105-APPLY-ENTRY THRU 3105-EXIT
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3105-APPLY-ENTRY                                               *
+      *     Filters, counts and - once past CA-START-INDEX - adds the  *
+      *     current medication record to the reply, or records the     *
+      *     resume point once the 50-row page has filled up.           *
+      *----------------------------------------------------------------*
+       3105-APPLY-ENTRY.
+           PERFORM 3120-APPLY-FILTERS THRU 3120-EXIT
+           IF HC-FILTER-PASSES
+               ADD 1 TO HC-MED-ORDINAL
+               IF HC-MED-ORDINAL >= CA-START-INDEX
+                   PERFORM 3108-STORE-OR-DEFER THRU 3108-EXIT
+               END-IF
+           END-IF.
+       3105-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3108-STORE-OR-DEFER                                            *
+      *----------------------------------------------------------------*
+       3108-STORE-OR-DEFER.
+           IF CA-NUM-MEDICATIONS < 50
+               PERFORM 3110-ADD-LIST-ENTRY THRU 3110-EXIT
+           ELSE
+               SET CA-MORE-RECORDS TO TRUE
+               MOVE HC-MED-ORDINAL TO CA-NEXT-START-INDEX
+               SET HC-BUILD-ENDED TO TRUE
+           END-IF.
+       3108-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3120-APPLY-FILTERS                                             *
+      *     Checks the current medication record against the caller's *
+      *     optional status and drug-name filters.                     *
+      *----------------------------------------------------------------*
+       3120-APPLY-FILTERS.
+           SET HC-FILTER-PASSES TO TRUE
+
+           IF CA-FILTER-ACTIVE-ONLY
+               IF NOT MF-STATUS-ACTIVE
+                   SET HC-FILTER-FAILS TO TRUE
+               END-IF
+           END-IF
+
+           IF CA-FILTER-DISCONTINUED-ONLY
+               IF NOT MF-STATUS-DISCONTINUED
+                   SET HC-FILTER-FAILS TO TRUE
+               END-IF
+           END-IF
+
+           IF CA-DRUGNAME-FILTER NOT = SPACES
+               IF MF-DRUG-NAME NOT = CA-DRUGNAME-FILTER
+                   SET HC-FILTER-FAILS TO TRUE
+               END-IF
+           END-IF.
+       3120-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3110-ADD-LIST-ENTRY                                            *
+      *----------------------------------------------------------------*
+       3110-ADD-LIST-ENTRY.
+           ADD 1 TO CA-NUM-MEDICATIONS
+           SET CA-MED-IDX TO CA-NUM-MEDICATIONS
+           MOVE MF-PRESCRIPTION-ID TO CA-MEDICATION-ID  (CA-MED-IDX)
+           MOVE MF-DRUG-NAME       TO CA-DRUG-NAME       (CA-MED-IDX)
+           MOVE MF-STRENGTH        TO CA-STRENGTH        (CA-MED-IDX)
+           MOVE MF-AMOUNT          TO CA-AMOUNT          (CA-MED-IDX)
+           MOVE MF-ROUTE           TO CA-ROUTE           (CA-MED-IDX)
+           MOVE MF-FREQUENCY       TO CA-FREQUENCY       (CA-MED-IDX)
+           MOVE MF-IDENTIFIER      TO CA-IDENTIFIER      (CA-MED-IDX)
+           MOVE MF-BIOMED-TYPE     TO CA-TYPE            (CA-MED-IDX)
+           MOVE MF-START-DATE      TO CA-START-DATE      (CA-MED-IDX)
+           MOVE MF-END-DATE        TO CA-END-DATE        (CA-MED-IDX)
+           MOVE MF-MED-STATUS      TO CA-MED-STATUS      (CA-MED-IDX)
+           MOVE MF-DOSAGE-UOM      TO CA-DOSAGE-UOM      (CA-MED-IDX)
+           MOVE MF-NUM-SCHEDULE-TIMES
+                                   TO CA-NUM-SCHEDULE-TIMES (CA-MED-IDX)
+           MOVE MF-SCHEDULE-TIME (1) TO CA-SCHEDULE-TIME (CA-MED-IDX 1)
+           MOVE MF-SCHEDULE-TIME (2) TO CA-SCHEDULE-TIME (CA-MED-IDX 2)
+           MOVE MF-SCHEDULE-TIME (3) TO CA-SCHEDULE-TIME (CA-MED-IDX 3)
+           MOVE MF-SCHEDULE-TIME (4) TO CA-SCHEDULE-TIME (CA-MED-IDX 4).
+       3110-EXIT.
+           EXIT.
