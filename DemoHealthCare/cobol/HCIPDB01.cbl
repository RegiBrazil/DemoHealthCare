@@ -0,0 +1,1072 @@
+      ******************************************************************
+      * IDENTIFICATION DIVISION                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HCIPDB01.
+       AUTHOR.        R S GUPTA.
+       INSTALLATION.  DEMOHEALTHCARE - PATIENT SERVICES.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * HCIPDB01 - IN-PATIENT DATABASE TRANSACTION                     *
+      *                                                                *
+      * Front-desk and clinical entry point for a patient's record.    *
+      * Driven by CA-REQUEST-ID in DFHCOMMAREA; one paragraph per      *
+      * request type.  Invoked as a plain CALLable module (see the     *
+      * zUnit driver in zunit/THCIPDB0.cbl) so the business logic can  *
+      * be unit tested outside a live CICS region.                     *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original program: 01IPAT insert patient.        *
+      * 2026-08-08 RSG Added 02UPAT update-patient-demographics.       *
+      * 2026-08-08 RSG Added 08ITHR/09IVIS vitals and alerting.        *
+      * 2026-08-08 RSG Added 05IMED insert-medication (base record     *
+      *                for HCM1PL01's medication list transaction).    *
+      * 2026-08-08 RSG Added 03IUSR insert-patient-user and 04RPWD     *
+      *                reset-password, with account lockout handling.  *
+      * 2026-08-08 RSG Added 07IMTN insert-meditation (base record     *
+      *                for the nightly meditation trend report).      *
+      * 2026-08-08 RSG Added 10BVIS bulk wearable-device vitals        *
+      *                upload, one threshold check per reading.        *
+      * 2026-08-08 RSG Added AUDIT-FILE change-log entry written at    *
+      *                the end of every request in 2000-PROCESS-       *
+      *                REQUEST.                                        *
+      * 2026-08-08 RSG Added CA-DOSAGE-UOM/CA-SCHEDULE-TIME handling   *
+      *                to 6000-INSERT-MEDICATION.                      *
+      * 2026-08-08 RSG Added 9600-SET-REASON-CODE, setting each        *
+      *                request type's own CA-REASON-CODE/CA-REASON-    *
+      *                MESSAGE from CA-RETURN-CODE.                    *
+      * 2026-08-08 RSG Added 06DMED discontinue-medication.            *
+      * 2026-08-08 RSG Added AU-OPERATOR-ID to 9500-WRITE-AUDIT-RECORD *
+      *                from EIBTRMID.                                  *
+      * 2026-08-08 RSG 5100/5220 now guard the heart-rate and mental-  *
+      *                state breach checks with IS NUMERIC, and parse  *
+      *                the systolic half of the blood-pressure reading *
+      *                and threshold out of their SYSTOLIC/DIASTOLIC   *
+      *                text before comparing, instead of moving the    *
+      *                raw field into a numeric work area.             *
+      * 2026-08-08 RSG 9500-WRITE-AUDIT-RECORD now checks HC-AUDIT-OK  *
+      *                after the WRITE and sets HC-RC-FILE-ERROR on    *
+      *                failure, the same as every other file write.    *
+      * 2026-08-08 RSG 5200-INSERT-BULK-VISITS now rejects CA-NUM-     *
+      *                VITALS over 50 with HC-RC-INVALID-REQUEST       *
+      *                instead of indexing past the CA-VITALS table    *
+      *                into the rest of the REDEFINES group.           *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-FILE ASSIGN TO PATIENT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PF-PATIENT-ID
+               FILE STATUS IS HC-PATIENT-STATUS.
+
+           SELECT SEQUENCE-FILE ASSIGN TO HCSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SF-SEQUENCE-NAME
+               FILE STATUS IS HC-SEQUENCE-STATUS.
+
+           SELECT THRESHOLD-FILE ASSIGN TO HCTHRESH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TF-PATIENT-ID
+               FILE STATUS IS HC-THRESHOLD-STATUS.
+
+           SELECT VISIT-FILE ASSIGN TO HCVISIT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VF-VISIT-KEY
+               FILE STATUS IS HC-VISIT-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO HCALERT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AF-ALERT-KEY
+               FILE STATUS IS HC-ALERT-STATUS.
+
+           SELECT MEDICATION-FILE ASSIGN TO HCMEDS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MF-MED-KEY
+               FILE STATUS IS HC-MEDICATION-STATUS.
+
+           SELECT USER-FILE ASSIGN TO HCUSERS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UF-USERNAME
+               FILE STATUS IS HC-USER-STATUS.
+
+           SELECT MEDITATION-FILE ASSIGN TO HCMTNS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DF-MEDITATION-KEY
+               FILE STATUS IS HC-MEDITATION-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO HCAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HC-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-FILE.
+           COPY HCPATREC.
+
+       FD  SEQUENCE-FILE.
+           COPY HCSEQREC.
+
+       FD  THRESHOLD-FILE.
+           COPY HCTHRREC.
+
+       FD  VISIT-FILE.
+           COPY HCVISREC.
+
+       FD  ALERT-FILE.
+           COPY HCALTREC.
+
+       FD  MEDICATION-FILE.
+           COPY HCMEDREC.
+
+       FD  USER-FILE.
+           COPY HCUSRREC.
+
+       FD  MEDITATION-FILE.
+           COPY HCMTNREC.
+
+       FD  AUDIT-FILE.
+           COPY HCAUDREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    FILE STATUS SWITCHES                                        *
+      *----------------------------------------------------------------*
+       01  HC-PATIENT-STATUS             PIC X(02) VALUE '00'.
+           88 HC-PATIENT-OK                        VALUE '00'.
+           88 HC-PATIENT-NOTFND                    VALUE '23'.
+           88 HC-PATIENT-DUPKEY                    VALUE '22'.
+
+       01  HC-SEQUENCE-STATUS            PIC X(02) VALUE '00'.
+           88 HC-SEQUENCE-OK                       VALUE '00'.
+           88 HC-SEQUENCE-NOTFND                   VALUE '23'.
+
+       01  HC-THRESHOLD-STATUS           PIC X(02) VALUE '00'.
+           88 HC-THRESHOLD-OK                      VALUE '00'.
+           88 HC-THRESHOLD-NOTFND                  VALUE '23'.
+
+       01  HC-VISIT-STATUS               PIC X(02) VALUE '00'.
+           88 HC-VISIT-OK                          VALUE '00'.
+
+       01  HC-ALERT-STATUS               PIC X(02) VALUE '00'.
+           88 HC-ALERT-OK                          VALUE '00'.
+
+       01  HC-MEDICATION-STATUS          PIC X(02) VALUE '00'.
+           88 HC-MEDICATION-OK                     VALUE '00'.
+           88 HC-MEDICATION-NOTFND                 VALUE '23'.
+
+       01  HC-USER-STATUS                PIC X(02) VALUE '00'.
+           88 HC-USER-OK                            VALUE '00'.
+           88 HC-USER-NOTFND                        VALUE '23'.
+           88 HC-USER-DUPKEY                        VALUE '22'.
+
+       01  HC-MEDITATION-FILE-STATUS     PIC X(02) VALUE '00'.
+           88 HC-MEDITATION-FILE-OK                VALUE '00'.
+
+       01  HC-AUDIT-STATUS               PIC X(02) VALUE '00'.
+           88 HC-AUDIT-OK                           VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *    AUDIT-TRAIL WORK AREA                                       *
+      *----------------------------------------------------------------*
+       01  HC-CURRENT-DATE-TIME          PIC X(21).
+
+      *----------------------------------------------------------------*
+      *    VITAL-SIGN BREACH-CHECK WORK AREAS                          *
+      *----------------------------------------------------------------*
+       01  HC-VITALS-WORK.
+           05 HC-HEART-RATE-NUM          PIC 9(05).
+           05 HC-HR-THRESHOLD-NUM        PIC 9(05).
+           05 HC-BLOOD-PRESSURE-NUM      PIC 9(05).
+           05 HC-BP-THRESHOLD-NUM        PIC 9(05).
+           05 HC-MENTAL-STATE-NUM        PIC 9(05).
+           05 HC-MS-THRESHOLD-NUM        PIC 9(05).
+      *       CA-BLOOD-PRESSURE/TF-BP-THRESHOLD are conventionally
+      *       entered as "SYSTOLIC/DIASTOLIC" (e.g. "120/80"), so the
+      *       breach check compares systolic readings only - the
+      *       digits ahead of the slash, extracted and numeric-
+      *       checked below rather than moved into a numeric field
+      *       as-is.
+           05 HC-BP-READING-ALPHA        PIC X(10).
+           05 HC-BP-THRESH-ALPHA         PIC X(10).
+           05 HC-BP-VALID-SW             PIC X(01).
+              88 HC-BP-VALID                      VALUE 'Y'.
+              88 HC-BP-NOT-VALID                  VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *    RETURN CODE VALUES                                          *
+      *----------------------------------------------------------------*
+       01  HC-RC-SUCCESS                 PIC 9(02) VALUE 00.
+       01  HC-RC-NOT-FOUND               PIC 9(02) VALUE 04.
+       01  HC-RC-INVALID-REQUEST         PIC 9(02) VALUE 08.
+       01  HC-RC-DUPLICATE               PIC 9(02) VALUE 12.
+       01  HC-RC-FILE-ERROR              PIC 9(02) VALUE 16.
+
+      *----------------------------------------------------------------*
+      *    STRUCTURED REASON CODES                                     *
+      *----------------------------------------------------------------*
+       COPY HCREASON.
+
+       01  HC-WORK-SWITCHES.
+           05 HC-PROCESS-SW              PIC X(01) VALUE 'Y'.
+              88 HC-CONTINUE-PROCESSING           VALUE 'Y'.
+              88 HC-STOP-PROCESSING               VALUE 'N'.
+
+       01  HC-SEQUENCE-KEY               PIC X(08) VALUE 'PATIENT'.
+       01  HC-MED-SEQUENCE-KEY           PIC X(08) VALUE 'MEDICATN'.
+
+       LINKAGE SECTION.
+       COPY DFHEIBLK.
+      *----------------------------------------------------------------*
+      *    TRANSACTION COMMAREA LAYOUT                                 *
+      *----------------------------------------------------------------*
+       COPY HCIPDCA.
+
+      ******************************************************************
+      * PROCEDURE DIVISION                                             *
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+                                      THRU 1000-EXIT
+
+           IF HC-CONTINUE-PROCESSING
+               PERFORM 2000-PROCESS-REQUEST
+                                      THRU 2000-EXIT
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE                                                *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE HC-RC-SUCCESS TO CA-RETURN-CODE
+           SET HC-CONTINUE-PROCESSING TO TRUE.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-REQUEST - dispatch on CA-REQUEST-ID                *
+      *----------------------------------------------------------------*
+       2000-PROCESS-REQUEST.
+           EVALUATE CA-REQUEST-ID
+               WHEN '01IPAT'
+                   PERFORM 3000-INSERT-PATIENT THRU 3000-EXIT
+               WHEN '02UPAT'
+                   PERFORM 3100-UPDATE-PATIENT THRU 3100-EXIT
+               WHEN '08ITHR'
+                   PERFORM 4000-SET-THRESHOLD THRU 4000-EXIT
+               WHEN '09IVIS'
+                   PERFORM 5000-INSERT-VISIT THRU 5000-EXIT
+               WHEN '05IMED'
+                   PERFORM 6000-INSERT-MEDICATION THRU 6000-EXIT
+               WHEN '03IUSR'
+                   PERFORM 7000-INSERT-PATIENT-USER THRU 7000-EXIT
+               WHEN '04RPWD'
+                   PERFORM 7100-RESET-PASSWORD THRU 7100-EXIT
+               WHEN '07IMTN'
+                   PERFORM 8000-INSERT-MEDITATION THRU 8000-EXIT
+               WHEN '10BVIS'
+                   PERFORM 5200-INSERT-BULK-VISITS THRU 5200-EXIT
+               WHEN '06DMED'
+                   PERFORM 6100-DISCONTINUE-MEDICATION THRU 6100-EXIT
+               WHEN OTHER
+                   MOVE HC-RC-INVALID-REQUEST TO CA-RETURN-CODE
+           END-EVALUATE
+
+           PERFORM 9600-SET-REASON-CODE THRU 9600-EXIT
+
+           IF CA-RETURN-CODE NOT = HC-RC-INVALID-REQUEST
+               PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-INSERT-PATIENT - 01IPAT                                   *
+      *     Assigns the next patient id and writes a new master        *
+      *     record from the fields supplied in CA-PATIENT-REQUEST.     *
+      *----------------------------------------------------------------*
+       3000-INSERT-PATIENT.
+           PERFORM 3010-GET-NEXT-PATIENT-ID THRU 3010-EXIT
+
+           MOVE CA-PATIENT-ID        TO PF-PATIENT-ID
+           MOVE CA-INS-CARD-NUM      TO PF-INS-CARD-NUM
+           MOVE CA-FIRST-NAME        TO PF-FIRST-NAME
+           MOVE CA-LAST-NAME         TO PF-LAST-NAME
+           MOVE CA-DOB               TO PF-DOB
+           MOVE CA-ADDRESS           TO PF-ADDRESS
+           MOVE CA-CITY              TO PF-CITY
+           MOVE CA-POSTCODE          TO PF-POSTCODE
+           MOVE CA-PHONE-MOBILE      TO PF-PHONE-MOBILE
+           MOVE CA-EMAIL-ADDRESS     TO PF-EMAIL-ADDRESS
+           MOVE CA-USERID            TO PF-USERID
+
+           OPEN I-O PATIENT-FILE
+           WRITE HC-PATIENT-RECORD
+           IF HC-PATIENT-DUPKEY
+               MOVE HC-RC-DUPLICATE TO CA-RETURN-CODE
+           ELSE
+               IF NOT HC-PATIENT-OK
+                   MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+               END-IF
+           END-IF
+           CLOSE PATIENT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3010-GET-NEXT-PATIENT-ID                                       *
+      *     Reads and increments the single-record key generator.     *
+      *----------------------------------------------------------------*
+       3010-GET-NEXT-PATIENT-ID.
+           MOVE HC-SEQUENCE-KEY TO SF-SEQUENCE-NAME
+           OPEN I-O SEQUENCE-FILE
+           READ SEQUENCE-FILE
+           IF HC-SEQUENCE-NOTFND
+               MOVE 0 TO SF-LAST-PATIENT-ID
+               ADD 1 TO SF-LAST-PATIENT-ID
+               WRITE HC-SEQUENCE-RECORD
+           ELSE
+               ADD 1 TO SF-LAST-PATIENT-ID
+               REWRITE HC-SEQUENCE-RECORD
+           END-IF
+           MOVE SF-LAST-PATIENT-ID TO CA-PATIENT-ID
+           CLOSE SEQUENCE-FILE.
+       3010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3100-UPDATE-PATIENT - 02UPAT                                   *
+      *     Keyed by CA-PATIENT-ID.  Only fields actually supplied     *
+      *     (non-spaces/non-zero) overlay the stored master record -   *
+      *     the caller no longer has to re-send a full insert just to  *
+      *     change an address or phone number.                        *
+      *----------------------------------------------------------------*
+       3100-UPDATE-PATIENT.
+           OPEN I-O PATIENT-FILE
+           MOVE CA-PATIENT-ID TO PF-PATIENT-ID
+           READ PATIENT-FILE
+           IF HC-PATIENT-OK
+               IF CA-INS-CARD-NUM NOT = SPACES
+                   MOVE CA-INS-CARD-NUM TO PF-INS-CARD-NUM
+               END-IF
+               IF CA-FIRST-NAME NOT = SPACES
+                   MOVE CA-FIRST-NAME TO PF-FIRST-NAME
+               END-IF
+               IF CA-LAST-NAME NOT = SPACES
+                   MOVE CA-LAST-NAME TO PF-LAST-NAME
+               END-IF
+               IF CA-DOB NOT = SPACES
+                   MOVE CA-DOB TO PF-DOB
+               END-IF
+               IF CA-ADDRESS NOT = SPACES
+                   MOVE CA-ADDRESS TO PF-ADDRESS
+               END-IF
+               IF CA-CITY NOT = SPACES
+                   MOVE CA-CITY TO PF-CITY
+               END-IF
+               IF CA-POSTCODE NOT = SPACES
+                   MOVE CA-POSTCODE TO PF-POSTCODE
+               END-IF
+               IF CA-PHONE-MOBILE NOT = SPACES
+                   MOVE CA-PHONE-MOBILE TO PF-PHONE-MOBILE
+               END-IF
+               IF CA-EMAIL-ADDRESS NOT = SPACES
+                   MOVE CA-EMAIL-ADDRESS TO PF-EMAIL-ADDRESS
+               END-IF
+               IF CA-USERID NOT = SPACES
+                   MOVE CA-USERID TO PF-USERID
+               END-IF
+               REWRITE HC-PATIENT-RECORD
+               IF NOT HC-PATIENT-OK
+                   MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE HC-RC-NOT-FOUND TO CA-RETURN-CODE
+           END-IF
+           CLOSE PATIENT-FILE.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000-SET-THRESHOLD - 08ITHR                                    *
+      *     Records (or replaces) the alert limits a nurse sets for a  *
+      *     patient's heart rate, blood pressure and mental-state      *
+      *     score.  09IVIS consults this record on every visit.        *
+      *----------------------------------------------------------------*
+       4000-SET-THRESHOLD.
+           MOVE CA-PATIENT-ID TO TF-PATIENT-ID
+           OPEN I-O THRESHOLD-FILE
+           MOVE CA-HR-THRESHOLD TO TF-HR-THRESHOLD
+           MOVE CA-BP-THRESHOLD TO TF-BP-THRESHOLD
+           MOVE CA-MS-THRESHOLD TO TF-MS-THRESHOLD
+           READ THRESHOLD-FILE
+           IF HC-THRESHOLD-OK
+               REWRITE HC-THRESHOLD-RECORD
+           ELSE
+               WRITE HC-THRESHOLD-RECORD
+           END-IF
+           IF NOT HC-THRESHOLD-OK
+               MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+           END-IF
+           CLOSE THRESHOLD-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-INSERT-VISIT - 09IVIS                                     *
+      *     Records a front-desk visit's vitals, then compares each    *
+      *     reading against the patient's stored thresholds.  Any      *
+      *     breach is written to the alert file for the nursing        *
+      *     station work list instead of relying on staff to notice    *
+      *     it in the commarea exchange.                                *
+      *----------------------------------------------------------------*
+       5000-INSERT-VISIT.
+           MOVE CA-PATIENT-ID  TO VF-PATIENT-ID
+           MOVE CA-VISIT-DATE  TO VF-VISIT-DATE
+           MOVE CA-VISIT-TIME  TO VF-VISIT-TIME
+           MOVE CA-HEART-RATE     TO VF-HEART-RATE
+           MOVE CA-BLOOD-PRESSURE TO VF-BLOOD-PRESSURE
+           MOVE CA-MENTAL-STATE   TO VF-MENTAL-STATE
+
+           OPEN I-O VISIT-FILE
+           WRITE HC-VISIT-RECORD
+           IF NOT HC-VISIT-OK
+               MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+           END-IF
+           CLOSE VISIT-FILE
+
+           IF CA-RETURN-CODE = HC-RC-SUCCESS
+               PERFORM 5100-CHECK-THRESHOLD-BREACH THRU 5100-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5100-CHECK-THRESHOLD-BREACH                                    *
+      *----------------------------------------------------------------*
+       5100-CHECK-THRESHOLD-BREACH.
+           MOVE CA-PATIENT-ID TO TF-PATIENT-ID
+           OPEN INPUT THRESHOLD-FILE
+           READ THRESHOLD-FILE
+           IF HC-THRESHOLD-OK
+               IF CA-HEART-RATE IS NUMERIC
+                   AND TF-HR-THRESHOLD IS NUMERIC
+                   MOVE CA-HEART-RATE     TO HC-HEART-RATE-NUM
+                   MOVE TF-HR-THRESHOLD   TO HC-HR-THRESHOLD-NUM
+                   IF HC-HEART-RATE-NUM > HC-HR-THRESHOLD-NUM
+                       MOVE 'HR' TO AF-ALERT-TYPE
+                       MOVE CA-HEART-RATE TO AF-READING-VALUE
+                       MOVE TF-HR-THRESHOLD TO AF-THRESHOLD-VALUE
+                       PERFORM 5110-WRITE-ALERT THRU 5110-EXIT
+                   END-IF
+               END-IF
+
+               MOVE CA-BLOOD-PRESSURE TO HC-BP-READING-ALPHA
+               MOVE TF-BP-THRESHOLD   TO HC-BP-THRESH-ALPHA
+               PERFORM 5105-EXTRACT-BP-SYSTOLIC THRU 5105-EXIT
+               IF HC-BP-VALID
+                   IF HC-BLOOD-PRESSURE-NUM > HC-BP-THRESHOLD-NUM
+                       MOVE 'BP' TO AF-ALERT-TYPE
+                       MOVE CA-BLOOD-PRESSURE TO AF-READING-VALUE
+                       MOVE TF-BP-THRESHOLD TO AF-THRESHOLD-VALUE
+                       PERFORM 5110-WRITE-ALERT THRU 5110-EXIT
+                   END-IF
+               END-IF
+
+               IF CA-MENTAL-STATE IS NUMERIC
+                   AND TF-MS-THRESHOLD IS NUMERIC
+                   MOVE CA-MENTAL-STATE   TO HC-MENTAL-STATE-NUM
+                   MOVE TF-MS-THRESHOLD   TO HC-MS-THRESHOLD-NUM
+                   IF HC-MENTAL-STATE-NUM > HC-MS-THRESHOLD-NUM
+                       MOVE 'MS' TO AF-ALERT-TYPE
+                       MOVE CA-MENTAL-STATE TO AF-READING-VALUE
+                       MOVE TF-MS-THRESHOLD TO AF-THRESHOLD-VALUE
+                       PERFORM 5110-WRITE-ALERT THRU 5110-EXIT
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE THRESHOLD-FILE.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5105-EXTRACT-BP-SYSTOLIC                                       *
+      *     Splits HC-BP-READING-ALPHA/HC-BP-THRESH-ALPHA on the '/'   *
+      *     between systolic and diastolic, numeric-checks the         *
+      *     systolic half of each, and only then moves it into the     *
+      *     numeric compare fields.  Sets HC-BP-NOT-VALID instead of   *
+      *     the compare whenever either half isn't a plain number.     *
+      *----------------------------------------------------------------*
+       5105-EXTRACT-BP-SYSTOLIC.
+           SET HC-BP-NOT-VALID TO TRUE
+           UNSTRING HC-BP-READING-ALPHA DELIMITED BY '/'
+               INTO HC-BP-READING-ALPHA
+           UNSTRING HC-BP-THRESH-ALPHA DELIMITED BY '/'
+               INTO HC-BP-THRESH-ALPHA
+           IF HC-BP-READING-ALPHA IS NUMERIC
+               AND HC-BP-THRESH-ALPHA IS NUMERIC
+               MOVE HC-BP-READING-ALPHA TO HC-BLOOD-PRESSURE-NUM
+               MOVE HC-BP-THRESH-ALPHA  TO HC-BP-THRESHOLD-NUM
+               SET HC-BP-VALID TO TRUE
+           END-IF.
+       5105-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5110-WRITE-ALERT                                               *
+      *----------------------------------------------------------------*
+       5110-WRITE-ALERT.
+           MOVE CA-PATIENT-ID TO AF-PATIENT-ID
+           MOVE CA-VISIT-DATE TO AF-VISIT-DATE
+           MOVE CA-VISIT-TIME TO AF-VISIT-TIME
+           SET AF-NOT-ACKNOWLEDGED TO TRUE
+           OPEN I-O ALERT-FILE
+           WRITE HC-ALERT-RECORD
+           CLOSE ALERT-FILE.
+       5110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5200-INSERT-BULK-VISITS - 10BVIS                               *
+      *     A wearable device batches up a day's worth of readings     *
+      *     and uploads them in one call.  Each reading is written and *
+      *     breach-checked exactly as a single 09IVIS visit would be,  *
+      *     so the nursing station work list sees every breach, not    *
+      *     just the last reading in the batch.                        *
+      *----------------------------------------------------------------*
+       5200-INSERT-BULK-VISITS.
+           IF CA-NUM-VITALS > 50
+               MOVE HC-RC-INVALID-REQUEST TO CA-RETURN-CODE
+           ELSE
+               OPEN I-O VISIT-FILE
+               PERFORM 5210-PROCESS-BULK-READING THRU 5210-EXIT
+                   VARYING CA-VITALS-IDX FROM 1 BY 1
+                   UNTIL CA-VITALS-IDX > CA-NUM-VITALS
+               CLOSE VISIT-FILE
+           END-IF.
+       5200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5210-PROCESS-BULK-READING                                      *
+      *----------------------------------------------------------------*
+       5210-PROCESS-BULK-READING.
+           MOVE CA-PATIENT-ID                  TO VF-PATIENT-ID
+           MOVE CA-B-VISIT-DATE (CA-VITALS-IDX) TO VF-VISIT-DATE
+           MOVE CA-B-VISIT-TIME (CA-VITALS-IDX) TO VF-VISIT-TIME
+           MOVE CA-B-HEART-RATE (CA-VITALS-IDX) TO VF-HEART-RATE
+           MOVE CA-B-BLOOD-PRESSURE (CA-VITALS-IDX)
+                                                TO VF-BLOOD-PRESSURE
+           MOVE CA-B-MENTAL-STATE (CA-VITALS-IDX)
+                                                TO VF-MENTAL-STATE
+
+           WRITE HC-VISIT-RECORD
+           IF NOT HC-VISIT-OK
+               MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+           ELSE
+               PERFORM 5220-CHECK-BULK-BREACH THRU 5220-EXIT
+           END-IF.
+       5210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5220-CHECK-BULK-BREACH                                         *
+      *----------------------------------------------------------------*
+       5220-CHECK-BULK-BREACH.
+           MOVE CA-PATIENT-ID TO TF-PATIENT-ID
+           OPEN INPUT THRESHOLD-FILE
+           READ THRESHOLD-FILE
+           IF HC-THRESHOLD-OK
+               IF CA-B-HEART-RATE (CA-VITALS-IDX) IS NUMERIC
+                   AND TF-HR-THRESHOLD IS NUMERIC
+                   MOVE CA-B-HEART-RATE (CA-VITALS-IDX)
+                                               TO HC-HEART-RATE-NUM
+                   MOVE TF-HR-THRESHOLD        TO HC-HR-THRESHOLD-NUM
+                   IF HC-HEART-RATE-NUM > HC-HR-THRESHOLD-NUM
+                       MOVE 'HR' TO AF-ALERT-TYPE
+                       MOVE CA-B-HEART-RATE (CA-VITALS-IDX)
+                                             TO AF-READING-VALUE
+                       MOVE TF-HR-THRESHOLD TO AF-THRESHOLD-VALUE
+                       PERFORM 5230-WRITE-BULK-ALERT THRU 5230-EXIT
+                   END-IF
+               END-IF
+
+               MOVE CA-B-BLOOD-PRESSURE (CA-VITALS-IDX)
+                                           TO HC-BP-READING-ALPHA
+               MOVE TF-BP-THRESHOLD        TO HC-BP-THRESH-ALPHA
+               PERFORM 5105-EXTRACT-BP-SYSTOLIC THRU 5105-EXIT
+               IF HC-BP-VALID
+                   IF HC-BLOOD-PRESSURE-NUM > HC-BP-THRESHOLD-NUM
+                       MOVE 'BP' TO AF-ALERT-TYPE
+                       MOVE CA-B-BLOOD-PRESSURE (CA-VITALS-IDX)
+                                             TO AF-READING-VALUE
+                       MOVE TF-BP-THRESHOLD TO AF-THRESHOLD-VALUE
+                       PERFORM 5230-WRITE-BULK-ALERT THRU 5230-EXIT
+                   END-IF
+               END-IF
+
+               IF CA-B-MENTAL-STATE (CA-VITALS-IDX) IS NUMERIC
+                   AND TF-MS-THRESHOLD IS NUMERIC
+                   MOVE CA-B-MENTAL-STATE (CA-VITALS-IDX)
+                                               TO HC-MENTAL-STATE-NUM
+                   MOVE TF-MS-THRESHOLD        TO HC-MS-THRESHOLD-NUM
+                   IF HC-MENTAL-STATE-NUM > HC-MS-THRESHOLD-NUM
+                       MOVE 'MS' TO AF-ALERT-TYPE
+                       MOVE CA-B-MENTAL-STATE (CA-VITALS-IDX)
+                                             TO AF-READING-VALUE
+                       MOVE TF-MS-THRESHOLD TO AF-THRESHOLD-VALUE
+                       PERFORM 5230-WRITE-BULK-ALERT THRU 5230-EXIT
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE THRESHOLD-FILE.
+       5220-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5230-WRITE-BULK-ALERT                                          *
+      *----------------------------------------------------------------*
+       5230-WRITE-BULK-ALERT.
+           MOVE CA-PATIENT-ID TO AF-PATIENT-ID
+           MOVE CA-B-VISIT-DATE (CA-VITALS-IDX) TO AF-VISIT-DATE
+           MOVE CA-B-VISIT-TIME (CA-VITALS-IDX) TO AF-VISIT-TIME
+           SET AF-NOT-ACKNOWLEDGED TO TRUE
+           OPEN I-O ALERT-FILE
+           WRITE HC-ALERT-RECORD
+           CLOSE ALERT-FILE.
+       5230-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-INSERT-MEDICATION - 05IMED                                *
+      *     Records a new prescription for the patient.  HCM1PL01's    *
+      *     medication-list transaction reads the file this builds.    *
+      *----------------------------------------------------------------*
+       6000-INSERT-MEDICATION.
+           PERFORM 6010-GET-NEXT-PRESCRIPTION-ID THRU 6010-EXIT
+
+           MOVE CA-PATIENT-ID        TO MF-PATIENT-ID
+           MOVE CA-DRUG-NAME         TO MF-DRUG-NAME
+           MOVE CA-STRENGTH          TO MF-STRENGTH
+           MOVE CA-AMOUNT            TO MF-AMOUNT
+           MOVE CA-ROUTE             TO MF-ROUTE
+           MOVE CA-FREQUENCY         TO MF-FREQUENCY
+           MOVE CA-IDENTIFIER        TO MF-IDENTIFIER
+           MOVE CA-BIOMED-TYPE       TO MF-BIOMED-TYPE
+           MOVE CA-START-DATE        TO MF-START-DATE
+           MOVE CA-END-DATE          TO MF-END-DATE
+           SET MF-STATUS-ACTIVE      TO TRUE
+           MOVE SPACES               TO MF-DISCONTINUE-DATE
+           MOVE CA-DOSAGE-UOM        TO MF-DOSAGE-UOM
+           MOVE CA-NUM-SCHEDULE-TIMES TO MF-NUM-SCHEDULE-TIMES
+           MOVE CA-SCHEDULE-TIME (1) TO MF-SCHEDULE-TIME (1)
+           MOVE CA-SCHEDULE-TIME (2) TO MF-SCHEDULE-TIME (2)
+           MOVE CA-SCHEDULE-TIME (3) TO MF-SCHEDULE-TIME (3)
+           MOVE CA-SCHEDULE-TIME (4) TO MF-SCHEDULE-TIME (4)
+
+           OPEN I-O MEDICATION-FILE
+           WRITE HC-MEDICATION-RECORD
+           IF NOT HC-MEDICATION-OK
+               MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+           END-IF
+           CLOSE MEDICATION-FILE.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6010-GET-NEXT-PRESCRIPTION-ID                                  *
+      *     Reads and increments the medication key generator.        *
+      *----------------------------------------------------------------*
+       6010-GET-NEXT-PRESCRIPTION-ID.
+           MOVE HC-MED-SEQUENCE-KEY TO SF-SEQUENCE-NAME
+           OPEN I-O SEQUENCE-FILE
+           READ SEQUENCE-FILE
+           IF HC-SEQUENCE-NOTFND
+               MOVE 0 TO SF-LAST-PATIENT-ID
+               ADD 1 TO SF-LAST-PATIENT-ID
+               WRITE HC-SEQUENCE-RECORD
+           ELSE
+               ADD 1 TO SF-LAST-PATIENT-ID
+               REWRITE HC-SEQUENCE-RECORD
+           END-IF
+           MOVE SF-LAST-PATIENT-ID TO CA-PRESCRIPTION-ID
+           CLOSE SEQUENCE-FILE.
+       6010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6100-DISCONTINUE-MEDICATION - 06DMED                           *
+      *     Marks the prescription keyed by CA-PATIENT-ID/CA-          *
+      *     PRESCRIPTION-ID as discontinued and records the date it    *
+      *     stopped, rather than deleting the history HCM1PL01's       *
+      *     medication list still needs to show.                       *
+      *----------------------------------------------------------------*
+       6100-DISCONTINUE-MEDICATION.
+           MOVE CA-PATIENT-ID      TO MF-PATIENT-ID
+           MOVE CA-PRESCRIPTION-ID TO MF-PRESCRIPTION-ID
+
+           OPEN I-O MEDICATION-FILE
+           READ MEDICATION-FILE
+           IF HC-MEDICATION-OK
+               SET MF-STATUS-DISCONTINUED TO TRUE
+               MOVE CA-DISCONTINUE-DATE TO MF-DISCONTINUE-DATE
+               REWRITE HC-MEDICATION-RECORD
+               IF NOT HC-MEDICATION-OK
+                   MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE HC-RC-NOT-FOUND TO CA-RETURN-CODE
+           END-IF
+           CLOSE MEDICATION-FILE.
+       6100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-INSERT-PATIENT-USER - 03IUSR                              *
+      *     Creates a portal logon for a patient.  Failed-attempt      *
+      *     count and lockout start clean; password expiry is whatever *
+      *     the caller supplies (or SPACES, meaning "does not expire").*
+      *----------------------------------------------------------------*
+       7000-INSERT-PATIENT-USER.
+           MOVE CA-USERNAME             TO UF-USERNAME
+           MOVE CA-USERPASSWORD         TO UF-USERPASSWORD
+           MOVE CA-PATIENT-ID           TO UF-PATIENT-ID
+           MOVE CA-PASSWORD-EXPIRY-DATE TO UF-PASSWORD-EXPIRY-DATE
+           MOVE 0                       TO UF-FAILED-LOGON-COUNT
+           SET UF-ACCOUNT-UNLOCKED      TO TRUE
+
+           OPEN I-O USER-FILE
+           WRITE HC-USER-RECORD
+           IF HC-USER-DUPKEY
+               MOVE HC-RC-DUPLICATE TO CA-RETURN-CODE
+           ELSE
+               IF NOT HC-USER-OK
+                   MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+               END-IF
+           END-IF
+           CLOSE USER-FILE.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7100-RESET-PASSWORD - 04RPWD                                   *
+      *     Keyed by CA-USERNAME.  Stores the new password and expiry  *
+      *     date and clears any lockout the failed-attempt counter had *
+      *     built up - the usual outcome of a help-desk reset.         *
+      *----------------------------------------------------------------*
+       7100-RESET-PASSWORD.
+           OPEN I-O USER-FILE
+           MOVE CA-USERNAME TO UF-USERNAME
+           READ USER-FILE
+           IF HC-USER-OK
+               MOVE CA-USERPASSWORD TO UF-USERPASSWORD
+               IF CA-PASSWORD-EXPIRY-DATE NOT = SPACES
+                   MOVE CA-PASSWORD-EXPIRY-DATE
+                                     TO UF-PASSWORD-EXPIRY-DATE
+               END-IF
+               MOVE 0 TO UF-FAILED-LOGON-COUNT
+               SET UF-ACCOUNT-UNLOCKED TO TRUE
+               REWRITE HC-USER-RECORD
+               IF NOT HC-USER-OK
+                   MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE HC-RC-NOT-FOUND TO CA-RETURN-CODE
+           END-IF
+           CLOSE USER-FILE.
+       7100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-INSERT-MEDITATION - 07IMTN                                *
+      *     Records a meditation/relaxation session.  HCMTNR01's        *
+      *     nightly trend report reads the file this builds.           *
+      *----------------------------------------------------------------*
+       8000-INSERT-MEDITATION.
+           MOVE CA-PATIENT-ID        TO DF-PATIENT-ID
+           MOVE CA-SESSION-DATE      TO DF-SESSION-DATE
+           MOVE CA-SESSION-TIME      TO DF-SESSION-TIME
+           MOVE CA-MEDITATION-NAME   TO DF-MEDITATION-NAME
+           MOVE CA-MEDITATION-TYPE   TO DF-MEDITATION-TYPE
+           MOVE CA-RELIEF            TO DF-RELIEF
+           MOVE CA-POSTURE           TO DF-POSTURE
+           MOVE CA-HOW-OFTEN         TO DF-HOW-OFTEN
+
+           OPEN I-O MEDITATION-FILE
+           WRITE HC-MEDITATION-RECORD
+           IF NOT HC-MEDITATION-FILE-OK
+               MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+           END-IF
+           CLOSE MEDITATION-FILE.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9500-WRITE-AUDIT-RECORD                                        *
+      *     Appends one change-log entry for the request just          *
+      *     processed, successful or not, so the audit trail reflects  *
+      *     attempts as well as completed changes.                     *
+      *----------------------------------------------------------------*
+       9500-WRITE-AUDIT-RECORD.
+           MOVE CA-REQUEST-ID     TO AU-REQUEST-ID
+           MOVE CA-PATIENT-ID     TO AU-PATIENT-ID
+           MOVE CA-RETURN-CODE    TO AU-RETURN-CODE
+           MOVE EIBTRMID          TO AU-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO HC-CURRENT-DATE-TIME
+           MOVE HC-CURRENT-DATE-TIME (1:8)  TO AU-CHANGE-DATE
+           MOVE HC-CURRENT-DATE-TIME (9:6)  TO AU-CHANGE-TIME
+
+           OPEN EXTEND AUDIT-FILE
+           WRITE HC-AUDIT-RECORD
+           IF NOT HC-AUDIT-OK
+               MOVE HC-RC-FILE-ERROR TO CA-RETURN-CODE
+           END-IF
+           CLOSE AUDIT-FILE.
+       9500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9600-SET-REASON-CODE                                           *
+      *     Populates the request-type's own CA-REASON-CODE/CA-REASON- *
+      *     MESSAGE from CA-RETURN-CODE, so every reply carries a      *
+      *     short mnemonic and a human-readable reason alongside the   *
+      *     plain numeric severity.  CA-REQUEST-ID = OTHER is skipped  *
+      *     since an unrecognised request leaves us with no way to     *
+      *     know which group's layout is actually in the commarea.     *
+      *----------------------------------------------------------------*
+       9600-SET-REASON-CODE.
+           EVALUATE CA-REQUEST-ID
+               WHEN '01IPAT'
+               WHEN '02UPAT'
+                   PERFORM 9610-SET-REASON-PATIENT THRU 9610-EXIT
+               WHEN '03IUSR'
+               WHEN '04RPWD'
+                   PERFORM 9620-SET-REASON-USER THRU 9620-EXIT
+               WHEN '05IMED'
+               WHEN '06DMED'
+                   PERFORM 9630-SET-REASON-MEDICATION THRU 9630-EXIT
+               WHEN '07IMTN'
+                   PERFORM 9640-SET-REASON-MEDITATION THRU 9640-EXIT
+               WHEN '08ITHR'
+                   PERFORM 9650-SET-REASON-THRESHOLD THRU 9650-EXIT
+               WHEN '09IVIS'
+                   PERFORM 9660-SET-REASON-VISIT THRU 9660-EXIT
+               WHEN '10BVIS'
+                   PERFORM 9670-SET-REASON-BULK-VISIT THRU 9670-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       9600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9610-SET-REASON-PATIENT                                        *
+      *----------------------------------------------------------------*
+       9610-SET-REASON-PATIENT.
+           EVALUATE CA-RETURN-CODE
+               WHEN HC-RC-SUCCESS
+                   MOVE HC-RSN-SUCCESS TO CA-REASON-CODE
+                                           OF CA-PATIENT-REQUEST
+                   MOVE 'PATIENT RECORD SAVED' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-REQUEST
+               WHEN HC-RC-NOT-FOUND
+                   MOVE HC-RSN-NOT-FOUND TO CA-REASON-CODE
+                                           OF CA-PATIENT-REQUEST
+                   MOVE 'PATIENT NOT ON FILE' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-REQUEST
+               WHEN HC-RC-DUPLICATE
+                   MOVE HC-RSN-DUPLICATE TO CA-REASON-CODE
+                                           OF CA-PATIENT-REQUEST
+                   MOVE 'DUPLICATE PATIENT ID' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-REQUEST
+               WHEN HC-RC-FILE-ERROR
+                   MOVE HC-RSN-FILE-ERROR TO CA-REASON-CODE
+                                           OF CA-PATIENT-REQUEST
+                   MOVE 'PATIENT FILE I/O ERROR' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-REQUEST
+               WHEN OTHER
+                   MOVE HC-RSN-INVALID-REQUEST TO CA-REASON-CODE
+                                           OF CA-PATIENT-REQUEST
+                   MOVE 'UNEXPECTED RETURN CODE' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-REQUEST
+           END-EVALUATE.
+       9610-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9620-SET-REASON-USER                                           *
+      *----------------------------------------------------------------*
+       9620-SET-REASON-USER.
+           EVALUATE CA-RETURN-CODE
+               WHEN HC-RC-SUCCESS
+                   MOVE HC-RSN-SUCCESS TO CA-REASON-CODE
+                                           OF CA-PATIENT-USER-REQUEST
+                   MOVE 'USER RECORD SAVED' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-USER-REQUEST
+               WHEN HC-RC-NOT-FOUND
+                   MOVE HC-RSN-NOT-FOUND TO CA-REASON-CODE
+                                           OF CA-PATIENT-USER-REQUEST
+                   MOVE 'USER NOT ON FILE' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-USER-REQUEST
+               WHEN HC-RC-DUPLICATE
+                   MOVE HC-RSN-DUPLICATE TO CA-REASON-CODE
+                                           OF CA-PATIENT-USER-REQUEST
+                   MOVE 'USERNAME ALREADY ON FILE' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-USER-REQUEST
+               WHEN HC-RC-FILE-ERROR
+                   MOVE HC-RSN-FILE-ERROR TO CA-REASON-CODE
+                                           OF CA-PATIENT-USER-REQUEST
+                   MOVE 'USER FILE I/O ERROR' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-USER-REQUEST
+               WHEN OTHER
+                   MOVE HC-RSN-INVALID-REQUEST TO CA-REASON-CODE
+                                           OF CA-PATIENT-USER-REQUEST
+                   MOVE 'UNEXPECTED RETURN CODE' TO CA-REASON-MESSAGE
+                                           OF CA-PATIENT-USER-REQUEST
+           END-EVALUATE.
+       9620-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9630-SET-REASON-MEDICATION                                     *
+      *----------------------------------------------------------------*
+       9630-SET-REASON-MEDICATION.
+           EVALUATE CA-RETURN-CODE
+               WHEN HC-RC-SUCCESS
+                   MOVE HC-RSN-SUCCESS TO CA-REASON-CODE
+                                           OF CA-MEDICATION-REQUEST
+                   MOVE 'MEDICATION REQUEST PROCESSED'
+                                        TO CA-REASON-MESSAGE
+                                           OF CA-MEDICATION-REQUEST
+               WHEN HC-RC-NOT-FOUND
+                   MOVE HC-RSN-NOT-FOUND TO CA-REASON-CODE
+                                           OF CA-MEDICATION-REQUEST
+                   MOVE 'PRESCRIPTION NOT ON FILE'
+                                        TO CA-REASON-MESSAGE
+                                           OF CA-MEDICATION-REQUEST
+               WHEN HC-RC-FILE-ERROR
+                   MOVE HC-RSN-FILE-ERROR TO CA-REASON-CODE
+                                           OF CA-MEDICATION-REQUEST
+                   MOVE 'MEDICATION FILE I/O ERROR' TO CA-REASON-MESSAGE
+                                           OF CA-MEDICATION-REQUEST
+               WHEN OTHER
+                   MOVE HC-RSN-INVALID-REQUEST TO CA-REASON-CODE
+                                           OF CA-MEDICATION-REQUEST
+                   MOVE 'UNEXPECTED RETURN CODE' TO CA-REASON-MESSAGE
+                                           OF CA-MEDICATION-REQUEST
+           END-EVALUATE.
+       9630-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9640-SET-REASON-MEDITATION                                     *
+      *----------------------------------------------------------------*
+       9640-SET-REASON-MEDITATION.
+           EVALUATE CA-RETURN-CODE
+               WHEN HC-RC-SUCCESS
+                   MOVE HC-RSN-SUCCESS TO CA-REASON-CODE
+                                           OF CA-MEDITATION-REQUEST
+                   MOVE 'MEDITATION SESSION SAVED' TO CA-REASON-MESSAGE
+                                           OF CA-MEDITATION-REQUEST
+               WHEN HC-RC-FILE-ERROR
+                   MOVE HC-RSN-FILE-ERROR TO CA-REASON-CODE
+                                           OF CA-MEDITATION-REQUEST
+                   MOVE 'MEDITATION FILE I/O ERROR' TO CA-REASON-MESSAGE
+                                           OF CA-MEDITATION-REQUEST
+               WHEN OTHER
+                   MOVE HC-RSN-INVALID-REQUEST TO CA-REASON-CODE
+                                           OF CA-MEDITATION-REQUEST
+                   MOVE 'UNEXPECTED RETURN CODE' TO CA-REASON-MESSAGE
+                                           OF CA-MEDITATION-REQUEST
+           END-EVALUATE.
+       9640-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9650-SET-REASON-THRESHOLD                                      *
+      *----------------------------------------------------------------*
+       9650-SET-REASON-THRESHOLD.
+           EVALUATE CA-RETURN-CODE
+               WHEN HC-RC-SUCCESS
+                   MOVE HC-RSN-SUCCESS TO CA-REASON-CODE
+                                           OF CA-THRESHOLD-REQUEST
+                   MOVE 'THRESHOLDS SAVED' TO CA-REASON-MESSAGE
+                                           OF CA-THRESHOLD-REQUEST
+               WHEN HC-RC-FILE-ERROR
+                   MOVE HC-RSN-FILE-ERROR TO CA-REASON-CODE
+                                           OF CA-THRESHOLD-REQUEST
+                   MOVE 'THRESHOLD FILE I/O ERROR' TO CA-REASON-MESSAGE
+                                           OF CA-THRESHOLD-REQUEST
+               WHEN OTHER
+                   MOVE HC-RSN-INVALID-REQUEST TO CA-REASON-CODE
+                                           OF CA-THRESHOLD-REQUEST
+                   MOVE 'UNEXPECTED RETURN CODE' TO CA-REASON-MESSAGE
+                                           OF CA-THRESHOLD-REQUEST
+           END-EVALUATE.
+       9650-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9660-SET-REASON-VISIT                                          *
+      *----------------------------------------------------------------*
+       9660-SET-REASON-VISIT.
+           EVALUATE CA-RETURN-CODE
+               WHEN HC-RC-SUCCESS
+                   MOVE HC-RSN-SUCCESS TO CA-REASON-CODE
+                                           OF CA-VISIT-REQUEST
+                   MOVE 'VISIT RECORD SAVED' TO CA-REASON-MESSAGE
+                                           OF CA-VISIT-REQUEST
+               WHEN HC-RC-FILE-ERROR
+                   MOVE HC-RSN-FILE-ERROR TO CA-REASON-CODE
+                                           OF CA-VISIT-REQUEST
+                   MOVE 'VISIT FILE I/O ERROR' TO CA-REASON-MESSAGE
+                                           OF CA-VISIT-REQUEST
+               WHEN OTHER
+                   MOVE HC-RSN-INVALID-REQUEST TO CA-REASON-CODE
+                                           OF CA-VISIT-REQUEST
+                   MOVE 'UNEXPECTED RETURN CODE' TO CA-REASON-MESSAGE
+                                           OF CA-VISIT-REQUEST
+           END-EVALUATE.
+       9660-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9670-SET-REASON-BULK-VISIT                                     *
+      *----------------------------------------------------------------*
+       9670-SET-REASON-BULK-VISIT.
+           EVALUATE CA-RETURN-CODE
+               WHEN HC-RC-SUCCESS
+                   MOVE HC-RSN-SUCCESS TO CA-REASON-CODE
+                                           OF CA-BULK-VISIT-REQUEST
+                   MOVE 'BULK VITALS UPLOAD SAVED' TO CA-REASON-MESSAGE
+                                           OF CA-BULK-VISIT-REQUEST
+               WHEN HC-RC-FILE-ERROR
+                   MOVE HC-RSN-FILE-ERROR TO CA-REASON-CODE
+                                           OF CA-BULK-VISIT-REQUEST
+                   MOVE 'VISIT FILE I/O ERROR' TO CA-REASON-MESSAGE
+                                           OF CA-BULK-VISIT-REQUEST
+               WHEN OTHER
+                   MOVE HC-RSN-INVALID-REQUEST TO CA-REASON-CODE
+                                           OF CA-BULK-VISIT-REQUEST
+                   MOVE 'UNEXPECTED RETURN CODE' TO CA-REASON-MESSAGE
+                                           OF CA-BULK-VISIT-REQUEST
+           END-EVALUATE.
+       9670-EXIT.
+           EXIT.
