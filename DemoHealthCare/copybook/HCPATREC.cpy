@@ -0,0 +1,20 @@
+      ******************************************************************
+      * HCPATREC                                                       *
+      * DemoHealthCare - Patient master file record                    *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original record, insert/update patient.         *
+      ******************************************************************
+       01 HC-PATIENT-RECORD.
+          05 PF-PATIENT-ID              PIC 9(10).
+          05 PF-INS-CARD-NUM            PIC X(10).
+          05 PF-FIRST-NAME              PIC X(10).
+          05 PF-LAST-NAME               PIC X(20).
+          05 PF-DOB                     PIC X(10).
+          05 PF-ADDRESS                 PIC X(20).
+          05 PF-CITY                    PIC X(20).
+          05 PF-POSTCODE                PIC X(10).
+          05 PF-PHONE-MOBILE            PIC X(20).
+          05 PF-EMAIL-ADDRESS           PIC X(50).
+          05 PF-USERID                  PIC X(10).
