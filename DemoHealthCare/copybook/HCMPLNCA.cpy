@@ -0,0 +1,21 @@
+      ******************************************************************
+      * HCMPLNCA                                                       *
+      * DemoHealthCare - installment/payment-plan calculator commarea *
+      * Carried across the pseudo-conversation so HCMPLN01 can tell    *
+      * its first turn from its second.  CA-PATIENT-ID is reserved for *
+      * a future caller (e.g. an XCTL from a patient-lookup            *
+      * transaction) to set so the quote can be tied back to a         *
+      * patient - EPSMORT has no field of its own for it, and nothing  *
+      * in this system sets CA-PATIENT-ID today.                       *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original commarea.                              *
+      * 2026-08-08 RSG Corrected header comment's claim that           *
+      *                CA-PATIENT-ID actively ties a quote to a        *
+      *                patient - nothing wires it yet; see above.      *
+      ******************************************************************
+       01 DFHCOMMAREA.
+          05 CA-PATIENT-ID              PIC 9(10).
+          05 CA-RETURN-CODE             PIC 9(02).
+          05 CA-ADDITIONAL-DATA         PIC X(40).
