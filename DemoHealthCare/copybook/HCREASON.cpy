@@ -0,0 +1,18 @@
+      ******************************************************************
+      * HCREASON                                                       *
+      * DemoHealthCare - structured reason codes.  Each reply carries  *
+      * one of these four-character codes (and its matching message)   *
+      * in its own CA-REASON-CODE/CA-REASON-MESSAGE alongside the      *
+      * familiar 0/4/8/12/16 CA-RETURN-CODE, so a caller can act on a  *
+      * severity it already understands or show the reason text to a   *
+      * user without maintaining its own lookup table.                 *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original table.                                 *
+      ******************************************************************
+       01  HC-RSN-SUCCESS                PIC X(04) VALUE 'OK00'.
+       01  HC-RSN-NOT-FOUND              PIC X(04) VALUE 'NF01'.
+       01  HC-RSN-INVALID-REQUEST        PIC X(04) VALUE 'IR01'.
+       01  HC-RSN-DUPLICATE              PIC X(04) VALUE 'DP01'.
+       01  HC-RSN-FILE-ERROR             PIC X(04) VALUE 'FE01'.
