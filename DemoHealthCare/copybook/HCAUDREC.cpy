@@ -0,0 +1,21 @@
+      ******************************************************************
+      * HCAUDREC                                                       *
+      * DemoHealthCare - change-log / audit-trail record.  One record  *
+      * is appended for every HCIPDB01 request that reaches            *
+      * 2000-PROCESS-REQUEST, success or failure, so the nursing and   *
+      * records-office staff have a sequential history of who changed  *
+      * what and when, independent of the master files themselves.    *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original record.                                *
+      * 2026-08-08 RSG Added AU-OPERATOR-ID (EIBTRMID) so an entry     *
+      *                shows which terminal/user entered it.           *
+      ******************************************************************
+       01 HC-AUDIT-RECORD.
+          05 AU-REQUEST-ID              PIC X(06).
+          05 AU-PATIENT-ID              PIC 9(10).
+          05 AU-CHANGE-DATE             PIC X(08).
+          05 AU-CHANGE-TIME             PIC X(06).
+          05 AU-RETURN-CODE             PIC 9(02).
+          05 AU-OPERATOR-ID             PIC X(04).
