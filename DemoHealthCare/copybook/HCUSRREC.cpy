@@ -0,0 +1,17 @@
+      ******************************************************************
+      * HCUSRREC                                                       *
+      * DemoHealthCare - patient portal user-id / password record     *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original record.                                *
+      ******************************************************************
+       01 HC-USER-RECORD.
+          05 UF-USERNAME                PIC X(10).
+          05 UF-USERPASSWORD            PIC X(14).
+          05 UF-PATIENT-ID              PIC 9(10).
+          05 UF-PASSWORD-EXPIRY-DATE    PIC X(10).
+          05 UF-FAILED-LOGON-COUNT      PIC 9(02).
+          05 UF-ACCOUNT-LOCKED-SW       PIC X(01).
+             88 UF-ACCOUNT-LOCKED                VALUE 'Y'.
+             88 UF-ACCOUNT-UNLOCKED              VALUE 'N'.
