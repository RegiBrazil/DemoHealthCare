@@ -0,0 +1,18 @@
+      ******************************************************************
+      * HCMTNREC                                                       *
+      * DemoHealthCare - patient meditation/relaxation session record *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original record.                                *
+      ******************************************************************
+       01 HC-MEDITATION-RECORD.
+          05 DF-MEDITATION-KEY.
+             10 DF-PATIENT-ID           PIC 9(10).
+             10 DF-SESSION-DATE         PIC X(10).
+             10 DF-SESSION-TIME         PIC X(10).
+          05 DF-MEDITATION-NAME         PIC X(50).
+          05 DF-MEDITATION-TYPE         PIC X(20).
+          05 DF-RELIEF                  PIC X(20).
+          05 DF-POSTURE                 PIC X(20).
+          05 DF-HOW-OFTEN               PIC X(20).
