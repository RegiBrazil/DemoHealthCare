@@ -0,0 +1,12 @@
+      ******************************************************************
+      * HCVISREC                                                       *
+      * DemoHealthCare - patient visit / vitals history record         *
+      ******************************************************************
+       01 HC-VISIT-RECORD.
+          05 VF-VISIT-KEY.
+             10 VF-PATIENT-ID           PIC 9(10).
+             10 VF-VISIT-DATE           PIC X(10).
+             10 VF-VISIT-TIME           PIC X(10).
+          05 VF-HEART-RATE              PIC X(10).
+          05 VF-BLOOD-PRESSURE          PIC X(10).
+          05 VF-MENTAL-STATE            PIC X(10).
