@@ -0,0 +1,9 @@
+      ******************************************************************
+      * HCTHRREC                                                       *
+      * DemoHealthCare - per-patient vital-sign alert threshold record *
+      ******************************************************************
+       01 HC-THRESHOLD-RECORD.
+          05 TF-PATIENT-ID              PIC 9(10).
+          05 TF-HR-THRESHOLD            PIC X(10).
+          05 TF-BP-THRESHOLD            PIC X(10).
+          05 TF-MS-THRESHOLD            PIC X(10).
