@@ -0,0 +1,30 @@
+      ******************************************************************
+      * HCMEDREC                                                       *
+      * DemoHealthCare - patient medication / prescription record      *
+      * Shared by HCIPDB01 (maintenance) and HCM1PL01 (list display).  *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original record.                                *
+      * 2026-08-08 RSG Added MF-DOSAGE-UOM/MF-SCHEDULE-TIME.           *
+      ******************************************************************
+       01 HC-MEDICATION-RECORD.
+          05 MF-MED-KEY.
+             10 MF-PATIENT-ID           PIC 9(10).
+             10 MF-PRESCRIPTION-ID      PIC 9(10).
+          05 MF-DRUG-NAME               PIC X(50).
+          05 MF-STRENGTH                PIC X(20).
+          05 MF-AMOUNT                  PIC 9(03).
+          05 MF-ROUTE                   PIC X(20).
+          05 MF-FREQUENCY               PIC X(20).
+          05 MF-IDENTIFIER              PIC X(20).
+          05 MF-BIOMED-TYPE             PIC X(02).
+          05 MF-START-DATE              PIC X(10).
+          05 MF-END-DATE                PIC X(10).
+          05 MF-MED-STATUS              PIC X(01).
+             88 MF-STATUS-ACTIVE                 VALUE 'A'.
+             88 MF-STATUS-DISCONTINUED           VALUE 'D'.
+          05 MF-DISCONTINUE-DATE        PIC X(10).
+          05 MF-DOSAGE-UOM              PIC X(10).
+          05 MF-NUM-SCHEDULE-TIMES      PIC 9(01).
+          05 MF-SCHEDULE-TIME OCCURS 4 TIMES PIC X(05).
