@@ -0,0 +1,128 @@
+      ******************************************************************
+      * HCIPDCA                                                        *
+      * DemoHealthCare - In-Patient Database transaction commarea      *
+      *                                                                *
+      * Shared by HCIPDB01 and its zUnit driver.  CA-REQUEST-SPECIFIC  *
+      * is a fixed 32482-byte slot redefined once per request type;    *
+      * new fields for a request type are always carved out of that   *
+      * type's own trailing CA-ADDITIONAL-DATA filler so the byte      *
+      * offsets of every other request type are left undisturbed.     *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Added 02UPAT patient-demographics update code.  *
+      * 2026-08-08 RSG Added password-security fields and 04RPWD to    *
+      *                CA-PATIENT-USER-REQUEST.                        *
+      * 2026-08-08 RSG Added CA-SESSION-DATE/CA-SESSION-TIME to        *
+      *                CA-MEDITATION-REQUEST for 07IMTN.               *
+      * 2026-08-08 RSG Added CA-BULK-VISIT-REQUEST for 10BVIS bulk     *
+      *                wearable-device vitals upload.                  *
+      * 2026-08-08 RSG Added CA-DOSAGE-UOM/CA-SCHEDULE-TIME to          *
+      *                CA-MEDICATION-REQUEST.                          *
+      * 2026-08-08 RSG Added CA-REASON-CODE/CA-REASON-MESSAGE to every  *
+      *                request type, alongside CA-RETURN-CODE.         *
+      * 2026-08-08 RSG Added CA-MED-STATUS/CA-DISCONTINUE-DATE and      *
+      *                06DMED discontinue-medication request code.     *
+      ******************************************************************
+       01 DFHCOMMAREA.
+          05 CA-REQUEST-ID              PIC X(06).
+      *    01IPAT = insert patient         02UPAT = update patient
+      *    03IUSR = insert patient user    04RPWD = reset password
+      *    05IMED = insert medication      08ITHR = set vitals thresholds
+      *    09IVIS = insert visit/vitals    07IMTN = insert meditation
+      *    10BVIS = bulk upload wearable-device vitals readings
+      *    06DMED = discontinue/deactivate medication
+          05 CA-RETURN-CODE             PIC 9(02).
+          05 CA-PATIENT-ID              PIC 9(10).
+          05 CA-REQUEST-SPECIFIC        PIC X(32482).
+          05 CA-PATIENT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             10 CA-INS-CARD-NUM         PIC X(10).
+             10 CA-FIRST-NAME           PIC X(10).
+             10 CA-LAST-NAME            PIC X(20).
+             10 CA-DOB                  PIC X(10).
+             10 CA-ADDRESS              PIC X(20).
+             10 CA-CITY                 PIC X(20).
+             10 CA-POSTCODE             PIC X(10).
+             10 CA-PHONE-MOBILE         PIC X(20).
+             10 CA-EMAIL-ADDRESS        PIC X(50).
+             10 CA-USERID               PIC X(10).
+             10 CA-REASON-CODE          PIC X(04).
+             10 CA-REASON-MESSAGE       PIC X(40).
+             10 CA-ADDITIONAL-DATA      PIC X(32258).
+          05 CA-PATIENT-USER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             10 CA-USERNAME             PIC X(10).
+             10 CA-USERPASSWORD         PIC X(14).
+             10 CA-PASSWORD-EXPIRY-DATE PIC X(10).
+             10 CA-FAILED-LOGON-COUNT   PIC 9(02).
+             10 CA-ACCOUNT-LOCKED-SW    PIC X(01).
+                88 CA-ACCOUNT-LOCKED             VALUE 'Y'.
+                88 CA-ACCOUNT-UNLOCKED           VALUE 'N'.
+             10 CA-REASON-CODE          PIC X(04).
+             10 CA-REASON-MESSAGE       PIC X(40).
+             10 CA-ADDITIONAL-DATA      PIC X(32401).
+          05 CA-MEDICATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             10 CA-DRUG-NAME            PIC X(50).
+             10 CA-STRENGTH             PIC X(20).
+             10 CA-AMOUNT               PIC 9(03).
+             10 CA-ROUTE                PIC X(20).
+             10 CA-FREQUENCY            PIC X(20).
+             10 CA-IDENTIFIER           PIC X(20).
+             10 CA-BIOMED-TYPE          PIC X(02).
+             10 CA-START-DATE           PIC X(10).
+             10 CA-END-DATE             PIC X(10).
+             10 CA-PRESCRIPTION-ID      PIC 9(10).
+             10 CA-DOSAGE-UOM           PIC X(10).
+      *       Unit the dose amount in CA-AMOUNT is measured in, e.g.
+      *       MG, ML, TAB.
+             10 CA-NUM-SCHEDULE-TIMES   PIC 9(01).
+             10 CA-SCHEDULE-TIME OCCURS 4 TIMES PIC X(05).
+      *       Times of day, HH:MM, the dose is due - alongside the
+      *       free-text CA-FREQUENCY, not a replacement for it.
+             10 CA-MED-STATUS           PIC X(01).
+                88 CA-MED-ACTIVE                  VALUE 'A'.
+                88 CA-MED-DISCONTINUED            VALUE 'D'.
+             10 CA-DISCONTINUE-DATE     PIC X(10).
+      *       Set by 06DMED; otherwise returned as the prescription's
+      *       current status on a 05IMED reply.
+             10 CA-REASON-CODE          PIC X(04).
+             10 CA-REASON-MESSAGE       PIC X(40).
+             10 CA-ADDITIONAL-DATA      PIC X(32231).
+          05 CA-MEDITATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             10 CA-MEDITATION-NAME      PIC X(50).
+             10 CA-MEDITATION-TYPE      PIC X(20).
+             10 CA-RELIEF               PIC X(20).
+             10 CA-POSTURE              PIC X(20).
+             10 CA-HOW-OFTEN            PIC X(20).
+             10 CA-SESSION-DATE         PIC X(10).
+             10 CA-SESSION-TIME         PIC X(10).
+             10 CA-REASON-CODE          PIC X(04).
+             10 CA-REASON-MESSAGE       PIC X(40).
+             10 CA-ADDITIONAL-DATA      PIC X(32288).
+          05 CA-THRESHOLD-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             10 CA-HR-THRESHOLD         PIC X(10).
+             10 CA-BP-THRESHOLD         PIC X(10).
+             10 CA-MS-THRESHOLD         PIC X(10).
+             10 CA-REASON-CODE          PIC X(04).
+             10 CA-REASON-MESSAGE       PIC X(40).
+             10 CA-ADDITIONAL-DATA      PIC X(32408).
+          05 CA-VISIT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             10 CA-VISIT-DATE           PIC X(10).
+             10 CA-VISIT-TIME           PIC X(10).
+             10 CA-HEART-RATE           PIC X(10).
+             10 CA-BLOOD-PRESSURE       PIC X(10).
+             10 CA-MENTAL-STATE         PIC X(10).
+             10 CA-REASON-CODE          PIC X(04).
+             10 CA-REASON-MESSAGE       PIC X(40).
+             10 CA-ADDITIONAL-DATA      PIC X(32388).
+          05 CA-BULK-VISIT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             10 CA-NUM-VITALS           PIC 9(02).
+             10 CA-VITALS OCCURS 50 TIMES
+                   INDEXED BY CA-VITALS-IDX.
+                15 CA-B-VISIT-DATE      PIC X(10).
+                15 CA-B-VISIT-TIME      PIC X(10).
+                15 CA-B-HEART-RATE      PIC X(10).
+                15 CA-B-BLOOD-PRESSURE  PIC X(10).
+                15 CA-B-MENTAL-STATE    PIC X(10).
+             10 CA-REASON-CODE          PIC X(04).
+             10 CA-REASON-MESSAGE       PIC X(40).
+             10 CA-ADDITIONAL-DATA      PIC X(29936).
