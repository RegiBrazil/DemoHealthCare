@@ -0,0 +1,22 @@
+      ******************************************************************
+      * HCCENREC                                                       *
+      * DemoHealthCare - daily patient census extract record          *
+      * Output of HCPCEN01; consumed by the compliance/mailing feed.  *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original record.                                *
+      * 2026-08-08 RSG Added CF-INS-CARD-NUM.                          *
+      ******************************************************************
+       01 HC-CENSUS-RECORD.
+          05 CF-PATIENT-ID              PIC 9(10).
+          05 CF-INS-CARD-NUM            PIC X(10).
+          05 CF-FIRST-NAME              PIC X(10).
+          05 CF-LAST-NAME               PIC X(20).
+          05 CF-DOB                     PIC X(10).
+          05 CF-ADDRESS                 PIC X(20).
+          05 CF-CITY                    PIC X(20).
+          05 CF-POSTCODE                PIC X(10).
+          05 CF-PHONE-MOBILE            PIC X(20).
+          05 CF-EMAIL-ADDRESS           PIC X(50).
+          05 CF-EXTRACT-DATE            PIC X(10).
