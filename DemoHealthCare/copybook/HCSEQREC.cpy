@@ -0,0 +1,8 @@
+      ******************************************************************
+      * HCSEQREC                                                       *
+      * DemoHealthCare - Single-record key-generator file used to      *
+      * hand out the next patient id on an insert.                     *
+      ******************************************************************
+       01 HC-SEQUENCE-RECORD.
+          05 SF-SEQUENCE-NAME           PIC X(08).
+          05 SF-LAST-PATIENT-ID         PIC 9(10).
