@@ -0,0 +1,18 @@
+      ******************************************************************
+      * HCALTREC                                                       *
+      * DemoHealthCare - vital-sign threshold-breach alert record.     *
+      * One record per breach; the nursing station work list reads     *
+      * this file for anything not yet acknowledged.                   *
+      ******************************************************************
+       01 HC-ALERT-RECORD.
+          05 AF-ALERT-KEY.
+             10 AF-PATIENT-ID           PIC 9(10).
+             10 AF-VISIT-DATE           PIC X(10).
+             10 AF-VISIT-TIME           PIC X(10).
+             10 AF-ALERT-TYPE           PIC X(02).
+      *       HR = heart rate    BP = blood pressure   MS = mental state
+          05 AF-READING-VALUE           PIC X(10).
+          05 AF-THRESHOLD-VALUE         PIC X(10).
+          05 AF-ACKNOWLEDGED-SW         PIC X(01).
+             88 AF-ACKNOWLEDGED                  VALUE 'Y'.
+             88 AF-NOT-ACKNOWLEDGED              VALUE 'N'.
