@@ -0,0 +1,76 @@
+      ******************************************************************
+      * HCM1PCA                                                        *
+      * DemoHealthCare - medication list display transaction commarea *
+      *                                                                *
+      * CA-START-INDEX is the 1-based ordinal, within the patient's    *
+      * own medication history, of the first row this call should      *
+      * return.  A caller pages through more than 50 medications by     *
+      * feeding CA-NEXT-START-INDEX from one reply back in as           *
+      * CA-START-INDEX on the next call until CA-MORE-RECORDS-SW comes  *
+      * back 'N'.                                                       *
+      *                                                                *
+      * CA-STATUS-FILTER limits the reply to active or discontinued     *
+      * prescriptions only; leave it SPACES for both.  CA-DRUGNAME-     *
+      * FILTER, if not SPACES, is matched against CA-DRUG-NAME as a     *
+      * blank-padded exact match (case-sensitive).                      *
+      *                                                                *
+      * CA-NUM-MEDICATIONS and the CA-MEDICATIONS row layout through    *
+      * CA-TYPE reproduce the live HCM1PL01 contract captured in        *
+      * testcases/THCM1PL0.cbl - CA-LIST-MEDICATION-REQUEST group,      *
+      * COMP-3 count, CA-MEDICATION-ID key, CA-TYPE flag - byte for     *
+      * byte, so this copybook stays binary-compatible with callers     *
+      * built against that original 01LMED contract.                    *
+      *                                                                *
+      * Modification history                                          *
+      * ----------------------------------------------------------    *
+      * 2026-08-08 RSG Original commarea: 01LMED list medications.     *
+      * 2026-08-08 RSG Added CA-STATUS-FILTER/CA-DRUGNAME-FILTER.      *
+      * 2026-08-08 RSG Added CA-DOSAGE-UOM/CA-SCHEDULE-TIME to each     *
+      *                reply row.                                      *
+      * 2026-08-08 RSG Rebuilt CA-LIST-MEDICATION-REQUEST to match the  *
+      *                captured HCM1PL01 contract in THCM1PL0.cbl       *
+      *                (CA-MEDICATION-ID/CA-TYPE/COMP-3 count) instead   *
+      *                of the invented CA-PRESCRIPTION-ID/CA-BIOMED-    *
+      *                TYPE/DISPLAY count this copybook shipped with.   *
+      * 2026-08-08 RSG Moved CA-START-INDEX/CA-NEXT-START-INDEX/CA-     *
+      *                MORE-RECORDS-SW/CA-STATUS-FILTER/CA-DRUGNAME-    *
+      *                FILTER after CA-LIST-MEDICATION-REQUEST so the   *
+      *                captured contract's offsets through that group   *
+      *                are preserved exactly, the new fields appended   *
+      *                at the end the way every other request in this  *
+      *                system extends a commarea.                      *
+      ******************************************************************
+       01 DFHCOMMAREA.
+          05 CA-REQUEST-ID              PIC X(06).
+      *    01LMED = list patient medications
+          05 CA-RETURN-CODE             PIC 9(02).
+          05 CA-PATIENT-ID              PIC 9(10).
+          05 CA-LIST-MEDICATION-REQUEST.
+             10 CA-NUM-MEDICATIONS      PIC 9(02) COMP-3.
+             10 CA-MEDICATIONS OCCURS 0 TO 50 TIMES
+                                DEPENDING ON CA-NUM-MEDICATIONS
+                                INDEXED BY CA-MED-IDX.
+                15 CA-MEDICATION-ID     PIC 9(10).
+                15 CA-DRUG-NAME         PIC X(50).
+                15 CA-STRENGTH          PIC X(20).
+                15 CA-AMOUNT            PIC 9(03).
+                15 CA-ROUTE             PIC X(20).
+                15 CA-FREQUENCY         PIC X(20).
+                15 CA-IDENTIFIER        PIC X(20).
+                15 CA-TYPE              PIC X(02).
+                15 CA-START-DATE        PIC X(10).
+                15 CA-END-DATE          PIC X(10).
+                15 CA-MED-STATUS        PIC X(01).
+                15 CA-DOSAGE-UOM        PIC X(10).
+                15 CA-NUM-SCHEDULE-TIMES PIC 9(01).
+                15 CA-SCHEDULE-TIME OCCURS 4 TIMES PIC X(05).
+          05 CA-START-INDEX             PIC 9(04).
+          05 CA-NEXT-START-INDEX        PIC 9(04).
+          05 CA-MORE-RECORDS-SW         PIC X(01).
+             88 CA-MORE-RECORDS                  VALUE 'Y'.
+             88 CA-NO-MORE-RECORDS               VALUE 'N'.
+          05 CA-STATUS-FILTER           PIC X(01).
+             88 CA-FILTER-ACTIVE-ONLY            VALUE 'A'.
+             88 CA-FILTER-DISCONTINUED-ONLY      VALUE 'D'.
+             88 CA-FILTER-ALL-STATUSES           VALUE SPACE.
+          05 CA-DRUGNAME-FILTER         PIC X(50).
