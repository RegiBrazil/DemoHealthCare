@@ -0,0 +1,37 @@
+      ******************************************************************
+      * DFHEIBLK                                                       *
+      * CICS EXEC interface block layout, as presented to every        *
+      * DemoHealthCare online program's LINKAGE SECTION.               *
+      ******************************************************************
+       01 DFHEIBLK.
+          05 EIBTIME                    PICTURE S9(7) USAGE COMP-3.
+          05 EIBDATE                    PICTURE S9(7) USAGE COMP-3.
+          05 EIBTRNID                   PICTURE X(4).
+          05 EIBTASKN                   PICTURE S9(7) USAGE COMP-3.
+          05 EIBTRMID                   PICTURE X(4).
+          05 DFHEIGDI                   PICTURE S9(4) USAGE COMP-5.
+          05 EIBCPOSN                   PICTURE S9(4) USAGE COMP-5.
+          05 EIBCALEN                   PICTURE S9(4) USAGE COMP-5.
+          05 EIBAID                     PICTURE X(1).
+          05 EIBFN                      PICTURE X(2).
+          05 EIBRCODE                   PICTURE X(6).
+          05 EIBDS                      PICTURE X(8).
+          05 EIBREQID                   PICTURE X(8).
+          05 EIBRSRCE                   PICTURE X(8).
+          05 EIBSYNC                    PICTURE X.
+          05 EIBFREE                    PICTURE X.
+          05 EIBRECV                    PICTURE X.
+          05 EIBSEND                    PICTURE X.
+          05 EIBATT                     PICTURE X.
+          05 EIBEOC                     PICTURE X.
+          05 EIBFMH                     PICTURE X.
+          05 EIBCOMPL                   PICTURE X(1).
+          05 EIBSIG                     PICTURE X(1).
+          05 EIBCONF                    PICTURE X(1).
+          05 EIBERR                     PICTURE X(1).
+          05 EIBERRCD                   PICTURE X(4).
+          05 EIBSYNRB                   PICTURE X.
+          05 EIBNODAT                   PICTURE X.
+          05 EIBRESP                    PICTURE S9(8) USAGE COMP.
+          05 EIBRESP2                   PICTURE S9(8) USAGE COMP.
+          05 EIBRLDBK                   PICTURE X(1).
